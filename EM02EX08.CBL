@@ -0,0 +1,198 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.      EM02EX08.
+       AUTHOR.          MIYAZAKI.
+       INSTALLATION.    MARCELO-PC.
+       DATE-WRITTEN.    20/04/2024.
+       DATE-COMPILED.
+       SECURITY.        SEGURANCA DE EM02.
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  MARCELO-PC.
+       OBJECT-COMPUTER.  FATEC-PC.
+       SPECIAL-NAMES.    DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADESTOQ ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS COD
+           FILE STATUS IS CADESTOQ-STATUS.
+           SELECT MOVESTOQ ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RELMOV ASSIGN TO DISK.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD CADESTOQ
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADESTOQ.DAT".
+       01 REG-ENT.
+           02 COD   	 	PIC 9(05).
+           02 NOME    	 	PIC X(15).
+           02 QTDE-ESTOQUE    	PIC 9(5).
+           02 PRECO-UNITARIO    PIC 9(6)V99.
+           02 PONTOREPO         PIC 9(5).
+
+       FD MOVESTOQ
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "MOVESTOQ.DAT".
+       01 REG-MOV.
+           02 COD-MOV    PIC 9(05).
+           02 TIPO-MOV   PIC X(01).
+           02 QTDE-MOV   PIC 9(05).
+
+       FD RELMOV
+           LABEL RECORD IS OMITTED.
+       01 REG-REL       PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77 FIM-ARQ          PIC X(03) VALUE "NAO".
+       77 CADESTOQ-STATUS  PIC X(02) VALUE ZEROES.
+       77 CT-LIN           PIC 9(02) VALUE 26.
+       77 CT-PAG           PIC 9(02) VALUE ZEROES.
+       77 TOTAL-APLICADAS  PIC 9(05) VALUE ZEROES.
+       77 TOTAL-REJEITADAS PIC 9(05) VALUE ZEROES.
+
+       01 CAB-01.
+           02 FILLER    PIC X(1)  VALUE SPACES.
+           02 FILLER    PIC X(28) VALUE "RELATORIO DE MOVIMENTO DE ".
+           02 FILLER    PIC X(7)  VALUE "ESTOQUE".
+           02 FILLER    PIC X(24) VALUE SPACES.
+           02 FILLER    PIC X(05) VALUE "PAG. ".
+           02 VAR-PAG   PIC ZZ9.
+           02 FILLER    PIC X(02) VALUE SPACES.
+
+       01 CAB-02.
+           02 FILLER    PIC X(1) VALUE SPACES.
+           02 FILLER    PIC X(6) VALUE "CODIGO".
+           02 FILLER    PIC X(4) VALUE SPACES.
+           02 FILLER    PIC X(4) VALUE "TIPO".
+           02 FILLER    PIC X(4) VALUE SPACES.
+           02 FILLER    PIC X(11) VALUE "QTDE MOVIM.".
+           02 FILLER    PIC X(4) VALUE SPACES.
+           02 FILLER    PIC X(10) VALUE "NOVO SALDO".
+           02 FILLER    PIC X(4) VALUE SPACES.
+           02 FILLER    PIC X(9) VALUE "SITUACAO".
+
+       01 DETALHE.
+           02 FILLER       PIC X(1) VALUE SPACES.
+           02 COD-REL      PIC 9(5).
+           02 FILLER       PIC X(4) VALUE SPACES.
+           02 TIPO-REL     PIC X(8).
+           02 FILLER       PIC X(4) VALUE SPACES.
+           02 QTDE-REL     PIC ZZ.ZZ9.
+           02 FILLER       PIC X(7) VALUE SPACES.
+           02 SALDO-REL    PIC ZZ.ZZ9.
+           02 FILLER       PIC X(4) VALUE SPACES.
+           02 SITUACAO-REL PIC X(18).
+
+       01 CAB-03.
+           02 FILLER    PIC X(8) VALUE SPACES.
+           02 FILLER    PIC X(26) VALUE "TOTAL DE MOVIMENTOS APLIC.".
+           02 FILLER    PIC X(3) VALUE SPACES.
+           02 TOTAL-APLIC-ED PIC ZZ.ZZ9.
+
+       01 CAB-04.
+           02 FILLER    PIC X(8) VALUE SPACES.
+           02 FILLER    PIC X(26) VALUE "TOTAL DE MOVIMENTOS REJEIT".
+           02 FILLER    PIC X(3) VALUE SPACES.
+           02 TOTAL-REJEIT-ED PIC ZZ.ZZ9.
+
+       PROCEDURE DIVISION.
+
+       PERFORM INICIO.
+       PERFORM PRINCIPAL
+           UNTIL FIM-ARQ EQUAL "SIM".
+       PERFORM RODAPE.
+       PERFORM FIM.
+       STOP RUN.
+
+       INICIO.
+           OPEN I-O CADESTOQ.
+           OPEN INPUT MOVESTOQ
+                OUTPUT RELMOV.
+           PERFORM LEITURA.
+
+       LEITURA.
+           READ MOVESTOQ AT END MOVE "SIM" TO FIM-ARQ.
+
+       PRINCIPAL.
+           PERFORM APLICA-MOVIMENTO.
+           PERFORM LEITURA.
+
+       APLICA-MOVIMENTO.
+           MOVE COD-MOV TO COD.
+           READ CADESTOQ
+              INVALID KEY
+                 MOVE "ITEM INEXISTENTE" TO SITUACAO-REL
+                 MOVE ZEROES TO QTDE-ESTOQUE
+                 ADD 1 TO TOTAL-REJEITADAS
+                 PERFORM IMPRESSAO
+              NOT INVALID KEY
+                 PERFORM ATUALIZA-SALDO
+           END-READ.
+
+       ATUALIZA-SALDO.
+           EVALUATE TIPO-MOV
+              WHEN "E"
+                 ADD QTDE-MOV TO QTDE-ESTOQUE
+                 MOVE "ENTRADA OK" TO SITUACAO-REL
+                 PERFORM GRAVA-SALDO
+              WHEN "S"
+                 IF QTDE-MOV GREATER THAN QTDE-ESTOQUE
+                    MOVE "SALDO INSUFICIENTE" TO SITUACAO-REL
+                    ADD 1 TO TOTAL-REJEITADAS
+                    PERFORM IMPRESSAO
+                 ELSE
+                    SUBTRACT QTDE-MOV FROM QTDE-ESTOQUE
+                    MOVE "SAIDA OK" TO SITUACAO-REL
+                    PERFORM GRAVA-SALDO
+                 END-IF
+              WHEN OTHER
+                 MOVE "TIPO INVALIDO" TO SITUACAO-REL
+                 ADD 1 TO TOTAL-REJEITADAS
+                 PERFORM IMPRESSAO
+           END-EVALUATE.
+
+       GRAVA-SALDO.
+           REWRITE REG-ENT.
+           ADD 1 TO TOTAL-APLICADAS.
+           PERFORM IMPRESSAO.
+
+       IMPRESSAO.
+           IF CT-LIN GREATER THAN 25
+              PERFORM CABECALHO.
+           MOVE COD-MOV  TO COD-REL.
+           EVALUATE TIPO-MOV
+              WHEN "E" MOVE "ENTRADA" TO TIPO-REL
+              WHEN "S" MOVE "SAIDA"   TO TIPO-REL
+              WHEN OTHER MOVE TIPO-MOV TO TIPO-REL
+           END-EVALUATE.
+           MOVE QTDE-MOV      TO QTDE-REL.
+           MOVE QTDE-ESTOQUE  TO SALDO-REL.
+           WRITE REG-REL FROM DETALHE AFTER ADVANCING 1 LINE.
+           ADD 1 TO CT-LIN.
+
+       CABECALHO.
+           ADD 1         TO CT-PAG.
+           MOVE CT-PAG   TO VAR-PAG.
+           MOVE SPACES   TO REG-REL.
+           WRITE REG-REL AFTER ADVANCING PAGE.
+           WRITE REG-REL FROM CAB-01 AFTER ADVANCING 1 LINE.
+           WRITE REG-REL FROM CAB-02 AFTER ADVANCING 2 LINES.
+           MOVE ZEROS TO CT-LIN.
+
+       RODAPE.
+           MOVE TOTAL-APLICADAS  TO TOTAL-APLIC-ED.
+           MOVE TOTAL-REJEITADAS TO TOTAL-REJEIT-ED.
+           WRITE REG-REL FROM CAB-03 AFTER ADVANCING 3 LINES.
+           WRITE REG-REL FROM CAB-04 AFTER ADVANCING 1 LINE.
+
+       FIM.
+           CLOSE CADESTOQ
+                 MOVESTOQ
+                 RELMOV.
