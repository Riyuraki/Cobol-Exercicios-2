@@ -0,0 +1,261 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.      EM02EX09.
+       AUTHOR.          MIYAZAKI.
+       INSTALLATION.    MARCELO-PC.
+       DATE-WRITTEN.    20/04/2024.
+       DATE-COMPILED.
+       SECURITY.        SEGURANCA DE EM02.
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  MARCELO-PC.
+       OBJECT-COMPUTER.  FATEC-PC.
+       SPECIAL-NAMES.    DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQREP ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ARQREPFIN ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RELAPROV ASSIGN TO DISK.
+           SELECT RELREC ASSIGN TO DISK.
+           SELECT PARMALU ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS PARMALU-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD ARQREP
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "ARQREP.DAT".
+       01 REG-REP.
+           02 MATRICULA-REP    PIC 9(7).
+           02 NOME-REP         PIC X(30).
+           02 NOTA1-REP        PIC 9(2)V9(2).
+           02 NOTA2-REP        PIC 9(2)V9(2).
+           02 NOTA3-REP        PIC 9(2)V9(2).
+           02 FALTAS-REP       PIC 9(02).
+           02 SEXO-REP         PIC X(1).
+
+       FD ARQREPFIN
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "ARQREP_FINAL.DAT".
+       01 REG-REP-FIN.
+           02 MATRICULA-FIN    PIC 9(7).
+           02 NOME-FIN         PIC X(30).
+           02 NOTA1-FIN        PIC 9(2)V9(2).
+           02 NOTA2-FIN        PIC 9(2)V9(2).
+           02 NOTA3-FIN        PIC 9(2)V9(2).
+           02 FALTAS-FIN       PIC 9(02).
+           02 SEXO-FIN         PIC X(1).
+
+       FD RELAPROV
+           LABEL RECORD IS OMITTED.
+       01 REG-APV       PIC X(80).
+
+       FD RELREC
+           LABEL RECORD IS OMITTED.
+       01 REG-REC       PIC X(80).
+
+       FD PARMALU
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "PARMALU.DAT".
+       01 REG-PARM-ALU.
+           02 PESO1-PARM    PIC 9V99.
+           02 PESO2-PARM    PIC 9V99.
+           02 PESO3-PARM    PIC 9V99.
+           02 TERMO-PARM    PIC X(06).
+
+       WORKING-STORAGE SECTION.
+       77 PARMALU-STATUS PIC X(02) VALUE ZEROES.
+       77 PESO1-WS       PIC 9V99 VALUE 0,20.
+       77 PESO2-WS       PIC 9V99 VALUE 0,30.
+       77 PESO3-WS       PIC 9V99 VALUE 0,50.
+       77 SOMAPESOS-WS   PIC 9V99 VALUE 1,00.
+       77 FIM-ARQ        PIC X(03) VALUE "NAO".
+       77 CT-LIN         PIC 9(02) VALUE 31.
+       77 CT-PAG         PIC 9(02) VALUE ZEROES.
+       77 NOTA-RECUP     PIC 9(2)V9(2) VALUE ZEROES.
+       77 MEDIA-ORIG     PIC 99V99 VALUE ZEROES.
+       77 MEDIA-FINAL    PIC 99V99 VALUE ZEROES.
+       77 RESULTADO-WS   PIC X(12) VALUE SPACES.
+       77 TOT-RECUPERADOS PIC 999 VALUE ZEROES.
+       77 TOT-REPROVADOS  PIC 999 VALUE ZEROES.
+
+       01 CAB-01.
+           02 FILLER    PIC X(22) VALUE SPACES.
+           02 FILLER    PIC X(20) VALUE "RESULTADO DA RECUP.".
+           02 FILLER    PIC X(14) VALUE "(ARQREP)      ".
+           02 FILLER    PIC X(12) VALUE SPACES.
+           02 FILLER    PIC X(05) VALUE "PAG. ".
+           02 VAR-PAG   PIC ZZ9.
+           02 FILLER    PIC X(02) VALUE SPACES.
+
+       01 CAB-02.
+           02 FILLER    PIC X(7) VALUE SPACES.
+           02 FILLER    PIC X(6) VALUE "NUMERO".
+           02 FILLER    PIC X(10) VALUE SPACES.
+           02 FILLER    PIC X(13) VALUE "NOME DO ALUNO".
+           02 FILLER    PIC X(8) VALUE SPACES.
+           02 FILLER    PIC X(5) VALUE "RECUP".
+           02 FILLER    PIC X(4) VALUE SPACES.
+           02 FILLER    PIC X(11) VALUE "MEDIA FINAL".
+           02 FILLER    PIC X(4) VALUE SPACES.
+           02 FILLER    PIC X(9) VALUE "RESULTADO".
+
+       01 DETALHE.
+           02 FILLER        PIC X(7) VALUE SPACES.
+           02 MATRICULA-REL PIC X(8).
+           02 FILLER        PIC X(6) VALUE SPACES.
+           02 NOME-REL      PIC X(30).
+           02 FILLER        PIC X(3) VALUE SPACES.
+           02 RECUP-REL     PIC Z9,99.
+           02 FILLER        PIC X(5) VALUE SPACES.
+           02 MEDIAFIN-REL  PIC Z9,99.
+           02 FILLER        PIC X(5) VALUE SPACES.
+           02 RESULT-REL    PIC X(12).
+
+       01 CAB-03.
+           02 FILLER    PIC X(7) VALUE SPACES.
+           02 FILLER    PIC X(27) VALUE "TOTAL DE RECUPERADOS:     ".
+           02 TOT-RECUP-ED PIC ZZ9.
+
+       01 CAB-04.
+           02 FILLER    PIC X(7) VALUE SPACES.
+           02 FILLER    PIC X(27) VALUE "TOTAL AINDA REPROVADOS:   ".
+           02 TOT-REPROV-ED PIC ZZ9.
+
+       01 DETALHE-APV.
+           02 FILLER        PIC X(7) VALUE SPACES.
+           02 MATRICULA-APV PIC X(8).
+           02 FILLER        PIC X(11) VALUE SPACES.
+           02 NOME-APV      PIC X(30).
+           02 FILLER        PIC X(5) VALUE SPACES.
+           02 MEDIA-APV     PIC Z9,99.
+           02 FILLER        PIC X(10) VALUE SPACES.
+           02 FALTAS-APV    PIC 99.
+
+       PROCEDURE DIVISION.
+
+       PERFORM INICIO.
+       PERFORM PRINCIPAL
+           UNTIL FIM-ARQ EQUAL "SIM".
+       PERFORM RODAPE.
+       PERFORM FIM.
+       STOP RUN.
+
+       INICIO.
+           OPEN INPUT ARQREP
+                OUTPUT ARQREPFIN
+                EXTEND RELAPROV
+                OUTPUT RELREC.
+           DISPLAY "REPROCESSAMENTO DE RECUPERACAO - ARQREP.DAT".
+           PERFORM LE-PARMALU.
+           PERFORM LEITURA.
+
+       LE-PARMALU.
+           OPEN INPUT PARMALU.
+           IF PARMALU-STATUS EQUAL "35"
+              DISPLAY "PARMALU.DAT NAO ENCONTRADO - USANDO PESOS PADRAO"
+           ELSE
+              READ PARMALU
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    MOVE PESO1-PARM TO PESO1-WS
+                    MOVE PESO2-PARM TO PESO2-WS
+                    MOVE PESO3-PARM TO PESO3-WS
+                    ADD PESO1-WS PESO2-WS PESO3-WS GIVING SOMAPESOS-WS
+              END-READ
+              CLOSE PARMALU.
+
+       LEITURA.
+           READ ARQREP AT END MOVE "SIM" TO FIM-ARQ.
+
+       PRINCIPAL.
+           PERFORM ACEITA-RECUPERACAO.
+           PERFORM CALCULA-FINAL.
+           PERFORM CLASSIFICA.
+           PERFORM LEITURA.
+
+       ACEITA-RECUPERACAO.
+           DISPLAY "MATRICULA: " MATRICULA-REP
+               " NOME: " NOME-REP.
+           DISPLAY "NOTA DA RECUPERACAO: " WITH NO ADVANCING.
+           ACCEPT NOTA-RECUP.
+
+       CALCULA-FINAL.
+           COMPUTE MEDIA-ORIG =
+              (NOTA1-REP * PESO1-WS) + (NOTA2-REP * PESO2-WS)
+              + (NOTA3-REP * PESO3-WS).
+           DIVIDE MEDIA-ORIG BY SOMAPESOS-WS GIVING MEDIA-ORIG.
+           ADD MEDIA-ORIG NOTA-RECUP GIVING MEDIA-FINAL.
+           DIVIDE MEDIA-FINAL BY 2 GIVING MEDIA-FINAL.
+
+       CLASSIFICA.
+           IF MEDIA-FINAL NOT LESS THAN 7
+              MOVE "RECUPERADO" TO RESULTADO-WS
+              ADD 1 TO TOT-RECUPERADOS
+              PERFORM GRAVA-APROVADO
+           ELSE
+              MOVE "REPROVADO" TO RESULTADO-WS
+              ADD 1 TO TOT-REPROVADOS
+              PERFORM GRAVA-REPROVADO.
+           PERFORM IMPRESSAO.
+
+       GRAVA-APROVADO.
+           MOVE SPACES TO DETALHE-APV.
+           MOVE MATRICULA-REP(1:6) TO MATRICULA-APV(1:6).
+           MOVE "-"                TO MATRICULA-APV(7:1).
+           MOVE MATRICULA-REP(7:1) TO MATRICULA-APV(8:1).
+           MOVE NOME-REP           TO NOME-APV.
+           MOVE MEDIA-FINAL        TO MEDIA-APV.
+           MOVE FALTAS-REP         TO FALTAS-APV.
+           WRITE REG-APV FROM DETALHE-APV AFTER ADVANCING 2 LINES.
+
+       GRAVA-REPROVADO.
+           MOVE MATRICULA-REP TO MATRICULA-FIN.
+           MOVE NOME-REP       TO NOME-FIN.
+           MOVE NOTA1-REP      TO NOTA1-FIN.
+           MOVE NOTA2-REP      TO NOTA2-FIN.
+           MOVE NOTA3-REP      TO NOTA3-FIN.
+           MOVE FALTAS-REP     TO FALTAS-FIN.
+           MOVE SEXO-REP       TO SEXO-FIN.
+           WRITE REG-REP-FIN.
+
+       IMPRESSAO.
+           IF CT-LIN GREATER THAN 30
+              PERFORM CABECALHO.
+           MOVE MATRICULA-REP(1:6)  TO MATRICULA-REL(1:6).
+           MOVE "-" TO MATRICULA-REL(7:1).
+           MOVE MATRICULA-REP(7:1)  TO MATRICULA-REL(8:1).
+           MOVE NOME-REP      TO NOME-REL.
+           MOVE NOTA-RECUP    TO RECUP-REL.
+           MOVE MEDIA-FINAL   TO MEDIAFIN-REL.
+           MOVE RESULTADO-WS  TO RESULT-REL.
+           WRITE REG-REC FROM DETALHE AFTER ADVANCING 2 LINES.
+           ADD 1 TO CT-LIN.
+
+       CABECALHO.
+           ADD 1         TO CT-PAG.
+           MOVE CT-PAG   TO VAR-PAG.
+           MOVE SPACES   TO REG-REC.
+           WRITE REG-REC AFTER ADVANCING PAGE.
+           WRITE REG-REC FROM CAB-01 AFTER ADVANCING 1 LINE.
+           WRITE REG-REC FROM CAB-02 AFTER ADVANCING 2 LINES.
+           MOVE ZEROS TO CT-LIN.
+
+       RODAPE.
+           MOVE TOT-RECUPERADOS TO TOT-RECUP-ED.
+           MOVE TOT-REPROVADOS  TO TOT-REPROV-ED.
+           WRITE REG-REC FROM CAB-03 AFTER ADVANCING 4 LINES.
+           WRITE REG-REC FROM CAB-04 AFTER ADVANCING 1 LINE.
+
+       FIM.
+           CLOSE ARQREP
+                 ARQREPFIN
+                 RELAPROV
+                 RELREC.
