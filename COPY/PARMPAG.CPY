@@ -0,0 +1,4 @@
+      *> Layout do parametro de tamanho de pagina (linhas por pagina)
+      *> compartilhado entre todos os relatorios do sistema EM02.
+       01 REG-PARM-PAG.
+           02 LINHAS-POR-PAG-PARM   PIC 9(02).
