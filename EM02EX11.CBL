@@ -0,0 +1,119 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.      EM02EX11.
+       AUTHOR.          MIYAZAKI.
+       INSTALLATION.    MARCELO-PC.
+       DATE-WRITTEN.    20/04/2024.
+       DATE-COMPILED.
+       SECURITY.        SEGURANCA DE EM02.
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  MARCELO-PC.
+       OBJECT-COMPUTER.  FATEC-PC.
+       SPECIAL-NAMES.    DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CTLDRIVER ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CTLDRIVER-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD CTLDRIVER
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CTLDRIVER.DAT".
+       01 REG-CTL-DRV.
+           02 ULTIMO-STEP-OK  PIC X(04).
+
+       WORKING-STORAGE SECTION.
+       77 CTLDRIVER-STATUS  PIC X(02) VALUE ZEROES.
+       77 WS-STEP-OK        PIC X(04) VALUE "INIC".
+       77 JOB-ABENDOU       PIC X(03) VALUE "NAO".
+
+       PROCEDURE DIVISION.
+
+       PERFORM INICIO.
+       PERFORM EXECUTA-EX06.
+       IF JOB-ABENDOU EQUAL "NAO"
+          PERFORM EXECUTA-EX01.
+       IF JOB-ABENDOU EQUAL "NAO"
+          PERFORM EXECUTA-EX05.
+       PERFORM FIM.
+       IF JOB-ABENDOU EQUAL "SIM"
+          MOVE 16 TO RETURN-CODE.
+       STOP RUN.
+
+       INICIO.
+           DISPLAY "DRIVER EM02 - SEQUENCIA EX06/EX01/EX05".
+           PERFORM LE-CONTROLE.
+
+       LE-CONTROLE.
+           OPEN INPUT CTLDRIVER.
+           IF CTLDRIVER-STATUS EQUAL "35"
+              MOVE "INIC" TO WS-STEP-OK
+           ELSE
+              READ CTLDRIVER
+                 AT END
+                    MOVE "INIC" TO WS-STEP-OK
+                 NOT AT END
+                    MOVE ULTIMO-STEP-OK TO WS-STEP-OK
+              END-READ
+              CLOSE CTLDRIVER.
+
+       EXECUTA-EX06.
+           IF WS-STEP-OK EQUAL "INIC"
+              DISPLAY "EXECUTANDO EM02EX06..."
+              CALL "EM02EX06"
+              IF RETURN-CODE NOT EQUAL 0
+                 DISPLAY "EM02EX06 ABENDOU - RETURN-CODE "
+                    RETURN-CODE
+                 MOVE "SIM" TO JOB-ABENDOU
+              ELSE
+                 MOVE "EX06" TO WS-STEP-OK
+                 PERFORM GRAVA-CONTROLE
+              END-IF
+           ELSE
+              DISPLAY "EM02EX06 JA CONCLUIDO - PULANDO".
+
+       EXECUTA-EX01.
+           IF WS-STEP-OK EQUAL "INIC" OR WS-STEP-OK EQUAL "EX06"
+              DISPLAY "EXECUTANDO EM02EX01..."
+              CALL "EM02EX01"
+              IF RETURN-CODE NOT EQUAL 0
+                 DISPLAY "EM02EX01 ABENDOU - RETURN-CODE "
+                    RETURN-CODE
+                 MOVE "SIM" TO JOB-ABENDOU
+              ELSE
+                 MOVE "EX01" TO WS-STEP-OK
+                 PERFORM GRAVA-CONTROLE
+              END-IF
+           ELSE
+              DISPLAY "EM02EX01 JA CONCLUIDO - PULANDO".
+
+       EXECUTA-EX05.
+           IF WS-STEP-OK EQUAL "INIC" OR WS-STEP-OK EQUAL "EX06"
+              OR WS-STEP-OK EQUAL "EX01"
+              DISPLAY "EXECUTANDO EM02EX05..."
+              CALL "EM02EX05"
+              IF RETURN-CODE NOT EQUAL 0
+                 DISPLAY "EM02EX05 ABENDOU - RETURN-CODE "
+                    RETURN-CODE
+                 MOVE "SIM" TO JOB-ABENDOU
+              ELSE
+                 MOVE "INIC" TO WS-STEP-OK
+                 PERFORM GRAVA-CONTROLE
+              END-IF
+           ELSE
+              DISPLAY "EM02EX05 JA CONCLUIDO - PULANDO".
+
+       GRAVA-CONTROLE.
+           MOVE WS-STEP-OK TO ULTIMO-STEP-OK.
+           OPEN OUTPUT CTLDRIVER.
+           WRITE REG-CTL-DRV.
+           CLOSE CTLDRIVER.
+
+       FIM.
+           DISPLAY "DRIVER EM02 - FIM DA EXECUCAO".
