@@ -19,7 +19,17 @@
            ORGANIZATION IS LINE SEQUENTIAL.
            SELECT CADOK ASSIGN TO DISK
            ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT RELOCOR ASSIGN TO DISK.                                                                                                                                                                                                                                                                                                                                                                                                                                                                                                                                                                                                                               
+           SELECT RELOCOR ASSIGN TO DISK.
+           SELECT CPFVISTO ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS CPF-VISTO.
+           SELECT CKPEX06 ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CKPEX06-STATUS.
+           SELECT PARMPAG ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS PARMPAG-STATUS.
 
        DATA DIVISION.
 
@@ -59,20 +69,68 @@
            LABEL RECORD IS OMITTED.
        01 REGRUIM       PIC X(80).
 
+       FD CPFVISTO
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CPFVISTO.DAT".
+       01 REG-CPF-VISTO.
+           02 CPF-VISTO  PIC 9(11).
+
+       FD CKPEX06
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CKPEX06.DAT".
+       01 REG-CKP-EX06.
+           02 ULTIMA-CHAVE-CKP  PIC 9(03).
+           02 CKP-COMPLETO      PIC X(03).
+           02 CT-LIDOS-CKP      PIC 9(05).
+           02 CT-GRAVADOS-CKP   PIC 9(05).
+           02 CT-REJEITADOS-CKP PIC 9(05).
+
+       FD PARMPAG
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "PARMPAG.DAT".
+       COPY "PARMPAG.CPY".
+
        WORKING-STORAGE SECTION.
        77 FIM-ARQ       PIC X(03) VALUE "NAO".
        77 CH-ERRO	PIC X(03) VALUE "NAO".
-       77 CT-LIN        PIC 9(02) VALUE 41.
-       77 CT-PAG        PIC 9(02) VALUE ZEROES.  
+       77 CT-LIN        PIC 9(02) VALUE ZEROES.
+       77 CT-PAG        PIC 9(02) VALUE ZEROES.
+       77 CKPEX06-STATUS  PIC X(02) VALUE ZEROES.
+       77 WS-RESTART      PIC X(03) VALUE "NAO".
+       77 ULTIMA-CHAVE-WS PIC 9(03) VALUE ZEROES.
+       77 CT-CKP          PIC 9(05) VALUE ZEROES.
+       77 CT-LIDOS        PIC 9(05) VALUE ZEROES.
+       77 WS-PULADOS      PIC 9(05) VALUE ZEROES.
+       77 CT-GRAVADOS     PIC 9(05) VALUE ZEROES.
+       77 CT-REJEITADOS   PIC 9(05) VALUE ZEROES.
+       77 PAGLEN-WS       PIC 9(02) VALUE 40.
+       77 PARMPAG-STATUS  PIC X(02) VALUE ZEROES.
  
        01 DV-CALC       PIC 9.
-       01 DV-INFO       PIC 9.     
+       01 DV-INFO       PIC 9.
        01 RESTOCPF      PIC 9 VALUE ZERO.
        01 MULTICPF      PIC 9(2).
        01 SOMACPF	PIC 9(3) VALUE ZEROES.
        01 CONTA1        PIC 9(3) VALUE ZEROES.
        01 CONTA2        PIC 9(3) VALUE ZEROES.
        01 CONTA3        PIC 9(3) VALUE ZEROES.
+       01 DV-CALC2      PIC 9.
+       01 DV-INFO2      PIC 9.
+       01 PESOCPF       PIC 9(2).
+       01 WS-LOCAL-EMAIL  PIC X(30) VALUE SPACES.
+       01 WS-DOMINIO-EMAIL PIC X(30) VALUE SPACES.
+       01 WS-CONT-AT      PIC 9(02) VALUE ZEROES.
+       01 WS-CONT-PONTO   PIC 9(02) VALUE ZEROES.
+       01 WS-DDD         PIC 9(02).
+           88 DDD-VALIDO VALUE 11 12 13 14 15 16 17 18 19
+                                21 22 24 27 28
+                                31 32 33 34 35 37 38
+                                41 42 43 44 45 46 47 48 49
+                                51 53 54 55
+                                61 62 63 64 65 66 67 68 69
+                                71 73 74 75 77 79
+                                81 82 83 84 85 86 87 88 89
+                                91 92 93 94 95 96 97 98 99.
  
        01 CAB-00.
            02 FILLER    PIC X(70) VALUE SPACES.
@@ -113,39 +171,169 @@
        
        01 DETALHE2.
            02 FILLER	 PIC X(20) VALUE SPACES.
-           02 MENSAGEM2  PIC X(60) VALUE SPACES. 
+           02 MENSAGEM2  PIC X(60) VALUE SPACES.
+
+       01 DETALHE3.
+           02 FILLER	 PIC X(20) VALUE SPACES.
+           02 MENSAGEM3  PIC X(60) VALUE SPACES.
+
+       01 DETALHE4.
+           02 FILLER	 PIC X(20) VALUE SPACES.
+           02 MENSAGEM4  PIC X(60) VALUE SPACES.
+
+       01 DETALHE5.
+           02 FILLER	 PIC X(20) VALUE SPACES.
+           02 MENSAGEM5  PIC X(60) VALUE SPACES.
+
+       01 DETALHE6.
+           02 FILLER	 PIC X(20) VALUE SPACES.
+           02 MENSAGEM6  PIC X(60) VALUE SPACES.
+
+       01 DETALHE7.
+           02 FILLER	 PIC X(20) VALUE SPACES.
+           02 MENSAGEM7  PIC X(60) VALUE SPACES.
+
+       01 CAB-05.
+           02 FILLER    PIC X(2) VALUE SPACES.
+           02 FILLER    PIC X(27) VALUE "REGISTROS LIDOS (CADCLI): ".
+           02 CT-LIDOS-REL PIC ZZZZ9.
+
+       01 CAB-06.
+           02 FILLER    PIC X(2) VALUE SPACES.
+           02 FILLER    PIC X(27) VALUE "GRAVADOS EM CADOK        : ".
+           02 CT-GRAVADOS-REL PIC ZZZZ9.
+
+       01 CAB-07.
+           02 FILLER    PIC X(2) VALUE SPACES.
+           02 FILLER    PIC X(27) VALUE "GRAVADOS EM RELOCOR      : ".
+           02 CT-REJEITADOS-REL PIC ZZZZ9.
                                                                                                                                                                                                                                                                                                                                                                                      
 
        PROCEDURE DIVISION.
 
        PERFORM INICIO.
        PERFORM CABECALHO.
-       PERFORM PRINCIPAL 
+       PERFORM PRINCIPAL
            UNTIL FIM-ARQ EQUAL "SIM".
+       PERFORM RODAPE.
+       PERFORM GRAVA-CKP-FIM.
        PERFORM FIM.
-       STOP RUN.
+       GOBACK.
 
        INICIO.
-           OPEN INPUT CADCLI
-                OUTPUT CADOK
-                OUTPUT RELOCOR.
+           OPEN INPUT CADCLI.
+           PERFORM LE-CHECKPOINT.
+           PERFORM LE-PARMPAG.
+           IF WS-RESTART EQUAL "SIM"
+              OPEN EXTEND CADOK
+                   EXTEND RELOCOR
+              OPEN I-O CPFVISTO
+              DISPLAY "RETOMANDO APOS CODIGO " ULTIMA-CHAVE-WS
+           ELSE
+              OPEN OUTPUT CADOK
+                   OUTPUT RELOCOR
+              OPEN OUTPUT CPFVISTO
+              CLOSE CPFVISTO
+              OPEN I-O CPFVISTO
+           END-IF.
+           PERFORM LEITURA.
+           IF WS-RESTART EQUAL "SIM"
+              PERFORM PULA-PROCESSADOS
+                 UNTIL FIM-ARQ EQUAL "SIM"
+                    OR WS-PULADOS NOT LESS THAN CT-LIDOS-CKP
+           END-IF.
+
+       LE-CHECKPOINT.
+           OPEN INPUT CKPEX06.
+           IF CKPEX06-STATUS EQUAL "35"
+              MOVE "NAO" TO WS-RESTART
+           ELSE
+              READ CKPEX06
+                 AT END
+                    MOVE "NAO" TO WS-RESTART
+                 NOT AT END
+                    IF CKP-COMPLETO EQUAL "SIM"
+                       MOVE "NAO" TO WS-RESTART
+                    ELSE
+                       MOVE "SIM" TO WS-RESTART
+                       MOVE ULTIMA-CHAVE-CKP  TO ULTIMA-CHAVE-WS
+                       MOVE CT-LIDOS-CKP      TO CT-LIDOS
+                       MOVE CT-GRAVADOS-CKP   TO CT-GRAVADOS
+                       MOVE CT-REJEITADOS-CKP TO CT-REJEITADOS
+                    END-IF
+              END-READ
+              CLOSE CKPEX06.
+
+       LE-PARMPAG.
+           OPEN INPUT PARMPAG.
+           IF PARMPAG-STATUS EQUAL "35"
+              DISPLAY "PARMPAG.DAT NAO ENCONTRADO - USANDO PADRAO"
+           ELSE
+              READ PARMPAG
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    IF LINHAS-POR-PAG-PARM NOT EQUAL ZEROES
+                       MOVE LINHAS-POR-PAG-PARM TO PAGLEN-WS
+                    END-IF
+              END-READ
+              CLOSE PARMPAG.
+           COMPUTE CT-LIN = PAGLEN-WS + 1.
+
+       PULA-PROCESSADOS.
+           ADD 1 TO WS-PULADOS.
            PERFORM LEITURA.
 
+       GRAVA-CHECKPOINT.
+           MOVE CODENT        TO ULTIMA-CHAVE-CKP.
+           MOVE "NAO"         TO CKP-COMPLETO.
+           MOVE CT-LIDOS      TO CT-LIDOS-CKP.
+           MOVE CT-GRAVADOS   TO CT-GRAVADOS-CKP.
+           MOVE CT-REJEITADOS TO CT-REJEITADOS-CKP.
+           OPEN OUTPUT CKPEX06.
+           WRITE REG-CKP-EX06.
+           CLOSE CKPEX06.
+
+       GRAVA-CKP-FIM.
+           MOVE CODENT        TO ULTIMA-CHAVE-CKP.
+           MOVE "SIM"         TO CKP-COMPLETO.
+           MOVE CT-LIDOS      TO CT-LIDOS-CKP.
+           MOVE CT-GRAVADOS   TO CT-GRAVADOS-CKP.
+           MOVE CT-REJEITADOS TO CT-REJEITADOS-CKP.
+           OPEN OUTPUT CKPEX06.
+           WRITE REG-CKP-EX06.
+           CLOSE CKPEX06.
+
        LEITURA.
            READ CADCLI AT END MOVE "SIM" TO FIM-ARQ.
 
        PRINCIPAL.
+           ADD 1 TO CT-LIDOS.
            PERFORM VALIDACAO.
+           ADD 1 TO CT-CKP.
+           IF CT-CKP GREATER THAN 49
+              PERFORM GRAVA-CHECKPOINT
+              MOVE ZEROES TO CT-CKP
+           END-IF.
            PERFORM LEITURA.
 
        VALIDACAO.
 
            MOVE "NAO" TO CH-ERRO.
+           MOVE SPACES TO MENSAGEM.
+           MOVE SPACES TO MENSAGEM2.
+           MOVE SPACES TO MENSAGEM3.
+           MOVE SPACES TO MENSAGEM4.
+           MOVE SPACES TO MENSAGEM5.
+           MOVE SPACES TO MENSAGEM6.
+           MOVE SPACES TO MENSAGEM7.
            PERFORM VAL-CPF.
            PERFORM VAL-NOME.
            PERFORM VAL-ESTADO.
            PERFORM VAL-CIDADE.
            PERFORM VAL-EMAIL.
+           PERFORM VAL-TEL.
+           PERFORM VAL-CPF-DUPLICADO.
            IF CH-ERRO EQUAL "SIM"
               PERFORM GRAVA-RUIM
            ELSE
@@ -154,12 +342,13 @@
        VAL-CPF.
         MOVE CPF(10:1) TO DV-INFO.
         MOVE ZERO TO SOMACPF.
-        MOVE 2 TO MULTICPF.
-        PERFORM UNTIL MULTICPF > 10
+        MOVE 1 TO MULTICPF.
+        MOVE 10 TO PESOCPF.
+        PERFORM UNTIL MULTICPF > 9
           MOVE CPF(MULTICPF:1) TO CONTA1
-          MULTIPLY MULTICPF BY CONTA1 GIVING CONTA2
-          COMPUTE CONTA3 = FUNCTION MOD(CONTA2, 11)            
-          COMPUTE SOMACPF = SOMACPF + CONTA3
+          MULTIPLY PESOCPF BY CONTA1 GIVING CONTA2
+          COMPUTE SOMACPF = SOMACPF + CONTA2
+          SUBTRACT 1 FROM PESOCPF
           ADD 1 TO MULTICPF.
         COMPUTE RESTOCPF = FUNCTION MOD(SOMACPF, 11).
         IF RESTOCPF < 2 THEN
@@ -167,52 +356,112 @@
         ELSE
               COMPUTE DV-CALC = 11 - RESTOCPF
         END-IF.
-           
-        IF DV-CALC = DV-INFO
+
+        MOVE CPF(11:1) TO DV-INFO2.
+        MOVE ZERO TO SOMACPF.
+        MOVE 1 TO MULTICPF.
+        MOVE 11 TO PESOCPF.
+        PERFORM UNTIL MULTICPF > 10
+          MOVE CPF(MULTICPF:1) TO CONTA1
+          MULTIPLY PESOCPF BY CONTA1 GIVING CONTA2
+          COMPUTE SOMACPF = SOMACPF + CONTA2
+          SUBTRACT 1 FROM PESOCPF
+          ADD 1 TO MULTICPF.
+        COMPUTE RESTOCPF = FUNCTION MOD(SOMACPF, 11).
+        IF RESTOCPF < 2 THEN
+              MOVE 0 TO DV-CALC2
+        ELSE
+              COMPUTE DV-CALC2 = 11 - RESTOCPF
+        END-IF.
+
+        IF DV-CALC = DV-INFO AND DV-CALC2 = DV-INFO2
               	NEXT SENTENCE
-        ELSE 
+        ELSE
                 MOVE "CPF INVALIDO " TO MENSAGEM
                 MOVE "SIM" TO CH-ERRO
         END-IF.
 
        VAL-NOME.
            IF NOME-INVALIDO
-               MOVE "NOME NAO INFORMADO " TO MENSAGEM(14:33)
+               MOVE "NOME NAO INFORMADO" TO MENSAGEM2
                MOVE "SIM" TO CH-ERRO
            ELSE
               NEXT SENTENCE.
- 
+
        VAL-ESTADO.
            IF ESTADO-VALIDO
                NEXT SENTENCE
            ELSE
-              MOVE "ESTADO INVALIDO " TO MENSAGEM(34:50)
+              MOVE "ESTADO INVALIDO" TO MENSAGEM5
               MOVE "SIM" TO CH-ERRO.
 
        VAL-CIDADE.
            IF CIDADE-INVALIDO
-               MOVE "CIDADE NAO INFORMADA " TO MENSAGEM2
+               MOVE "CIDADE NAO INFORMADA" TO MENSAGEM6
                MOVE "SIM" TO CH-ERRO
            ELSE
               NEXT SENTENCE.
 
        VAL-EMAIL.
            IF EMAIL-INVALIDO
-              MOVE "EMAIL SEM DESCRICAO"  TO MENSAGEM2(22:31)
+              MOVE "EMAIL SEM DESCRICAO"  TO MENSAGEM7
               MOVE "SIM" TO CH-ERRO
            ELSE
-              NEXT SENTENCE.
+              MOVE SPACES TO WS-LOCAL-EMAIL WS-DOMINIO-EMAIL
+              MOVE ZEROES TO WS-CONT-AT WS-CONT-PONTO
+              UNSTRING EMAIL DELIMITED BY "@"
+                 INTO WS-LOCAL-EMAIL WS-DOMINIO-EMAIL
+                 TALLYING IN WS-CONT-AT
+              END-UNSTRING
+              INSPECT WS-DOMINIO-EMAIL TALLYING WS-CONT-PONTO
+                 FOR ALL "."
+              IF WS-CONT-AT < 2 OR WS-CONT-PONTO = 0
+                 MOVE "EMAIL EM FORMATO INVALIDO" TO MENSAGEM7
+                 MOVE "SIM" TO CH-ERRO
+              ELSE
+                 NEXT SENTENCE
+              END-IF.
+
+       VAL-TEL.
+           MOVE TEL(1:2) TO WS-DDD.
+           IF DDD-VALIDO
+              NEXT SENTENCE
+           ELSE
+              MOVE "DDD INVALIDO" TO MENSAGEM3
+              MOVE "SIM" TO CH-ERRO.
+
+       VAL-CPF-DUPLICADO.
+           MOVE CPF TO CPF-VISTO.
+           READ CPFVISTO
+              INVALID KEY
+                 NEXT SENTENCE
+              NOT INVALID KEY
+                 MOVE "CPF DUPLICADO" TO MENSAGEM4
+                 MOVE "SIM" TO CH-ERRO
+           END-READ.
 
        GRAVA-RUIM.
-           IF CT-LIN GREATER THAN 40
+           ADD 1 TO CT-REJEITADOS.
+           IF CT-LIN GREATER THAN PAGLEN-WS
               PERFORM CABECALHO.
            PERFORM IMPDET.
-           
+
 
        IMPDET.
-           MOVE CODENT  TO CODSAI.  
+           MOVE CODENT  TO CODSAI.
            WRITE REGRUIM FROM DETALHE AFTER ADVANCING 1 LINE.
-           WRITE REGRUIM FROM DETALHE2 AFTER ADVANCING 1 LINE.
+           IF MENSAGEM2 NOT EQUAL SPACES
+              WRITE REGRUIM FROM DETALHE2 AFTER ADVANCING 1 LINE.
+           IF MENSAGEM3 NOT EQUAL SPACES
+              WRITE REGRUIM FROM DETALHE3 AFTER ADVANCING 1 LINE.
+           IF MENSAGEM4 NOT EQUAL SPACES
+              WRITE REGRUIM FROM DETALHE4 AFTER ADVANCING 1 LINE.
+           IF MENSAGEM5 NOT EQUAL SPACES
+              WRITE REGRUIM FROM DETALHE5 AFTER ADVANCING 1 LINE.
+           IF MENSAGEM6 NOT EQUAL SPACES
+              WRITE REGRUIM FROM DETALHE6 AFTER ADVANCING 1 LINE.
+           IF MENSAGEM7 NOT EQUAL SPACES
+              WRITE REGRUIM FROM DETALHE7 AFTER ADVANCING 1 LINE.
 
 
        CABECALHO.
@@ -229,6 +478,7 @@
            MOVE ZEROS TO CT-LIN.
 
        GRAVA-OK.
+           ADD 1 TO CT-GRAVADOS.
            MOVE CPF     TO CPF-SAI.
            MOVE NOME    TO NOME-SAI.
            MOVE ESTADO  TO ESTADO-SAI.
@@ -236,8 +486,20 @@
            MOVE EMAIL   TO EMAIL-SAI.
            MOVE TEL	TO TEL-SAI.
            WRITE REGOK.
+           MOVE CPF TO CPF-VISTO.
+           WRITE REG-CPF-VISTO.
                 
+       RODAPE.
+           MOVE CT-LIDOS      TO CT-LIDOS-REL.
+           MOVE CT-GRAVADOS   TO CT-GRAVADOS-REL.
+           MOVE CT-REJEITADOS TO CT-REJEITADOS-REL.
+           MOVE SPACES        TO REGRUIM.
+           WRITE REGRUIM FROM CAB-05 AFTER ADVANCING 2 LINES.
+           WRITE REGRUIM FROM CAB-06 AFTER ADVANCING 1 LINE.
+           WRITE REGRUIM FROM CAB-07 AFTER ADVANCING 1 LINE.
+
        FIM.
            CLOSE CADCLI
                  CADOK
-                 RELOCOR.  
\ No newline at end of file
+                 RELOCOR
+                 CPFVISTO.
\ No newline at end of file
