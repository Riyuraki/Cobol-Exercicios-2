@@ -16,10 +16,22 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT CADSOC1 ASSIGN TO DISK
-           ORGANIZATION IS LINE SEQUENTIAL.
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS NUMSOC1.
            SELECT CADSOC2 ASSIGN TO DISK
            ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT RELSOCIO ASSIGN TO DISK.                                                                                                                                                                                                                                                                                                                                                                                                                                                                                                                                                                                                                               
+           SELECT RELSOCIO ASSIGN TO DISK.
+           SELECT CARTACOB ASSIGN TO DISK.
+           SELECT CTLCARD ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CTLCARD-STATUS.
+           SELECT CKPEX01 ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CKPEX01-STATUS.
+           SELECT PARMPAG ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS PARMPAG-STATUS.
 
        DATA DIVISION.
 
@@ -32,6 +44,10 @@
            02 NUMSOC1   PIC 9(06).
            02 NOMESOC1  PIC X(30).
            02 VALPAG1   PIC 9(09)V9(02).
+           02 DTVENC1.
+            03 DIA-VENC1  PIC 9(02).
+            03 MES-VENC1  PIC 9(02).
+            03 ANO-VENC1  PIC 9(04).
        FD CADSOC2
            LABEL RECORD ARE STANDARD                                                                                                                            
            VALUE OF FILE-ID "CADSOC2.DAT".
@@ -42,13 +58,76 @@
        FD RELSOCIO
            LABEL RECORD IS OMITTED.
        01 REG-SOC       PIC X(80).
+       FD CARTACOB
+           LABEL RECORD IS OMITTED.
+       01 REG-CARTA     PIC X(80).
+       FD CTLCARD
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CTLCARD.DAT".
+       01 REG-CTL.
+           02 QTD-ESPERADA  PIC 9(05).
+           02 VAL-ESPERADO  PIC 9(12)V9(02).
+       FD CKPEX01
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CKPEX01.DAT".
+       01 REG-CKP-EX01.
+           02 ULTIMA-CHAVE-CKP  PIC 9(06).
+           02 CKP-COMPLETO      PIC X(03).
+           02 SOMASOCIO-CKP     PIC 9(05).
+           02 SOMAVALOR1-CKP    PIC 9(12)V9(02).
+           02 SOMA-FX30-CKP     PIC 9(12)V9(02).
+           02 SOMA-FX60-CKP     PIC 9(12)V9(02).
+           02 SOMA-FX90-CKP     PIC 9(12)V9(02).
+           02 SOMA-FX90MAIS-CKP PIC 9(12)V9(02).
+           02 CT-LIDOS-CKP      PIC 9(05).
+           02 CT-GRAVADOS-CKP   PIC 9(05).
+           02 CT-REJEITADOS-CKP PIC 9(05).
+       FD PARMPAG
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "PARMPAG.DAT".
+       COPY "PARMPAG.CPY".
 
        WORKING-STORAGE SECTION.
        77 FIM-ARQ       PIC X(03) VALUE "NAO".
-       77 CT-LIN        PIC 9(02) VALUE 31.
+       77 CT-LIN        PIC 9(02) VALUE ZEROES.
+       77 PAGLEN-WS     PIC 9(02) VALUE 30.
+       77 PARMPAG-STATUS PIC X(02) VALUE ZEROES.
        77 CT-PAG        PIC 9(02) VALUE ZEROES.
        77 SOMAVALOR1	PIC 9(12)V9(02).
        77 SOMASOCIO     PIC 9(5).
+       77 SOMA-FX30     PIC 9(12)V9(02) VALUE ZEROES.
+       77 SOMA-FX60     PIC 9(12)V9(02) VALUE ZEROES.
+       77 SOMA-FX90     PIC 9(12)V9(02) VALUE ZEROES.
+       77 SOMA-FX90MAIS PIC 9(12)V9(02) VALUE ZEROES.
+       77 WS-HOJE       PIC 9(08).
+       77 WS-VENC       PIC 9(08).
+       77 WS-DIAS-ATR   PIC S9(7).
+       77 TEM-CTLCARD   PIC X(03) VALUE "NAO".
+       77 LOTE-BATE     PIC X(03) VALUE "SIM".
+       77 QTD-ESPERADA-WS PIC 9(05) VALUE ZEROES.
+       77 VAL-ESPERADO-WS PIC 9(12)V9(02) VALUE ZEROES.
+       77 CTLCARD-STATUS  PIC X(02) VALUE ZEROES.
+       77 CKPEX01-STATUS  PIC X(02) VALUE ZEROES.
+       77 WS-RESTART      PIC X(03) VALUE "NAO".
+       77 ULTIMA-CHAVE-WS PIC 9(06) VALUE ZEROES.
+       77 CT-CKP          PIC 9(05) VALUE ZEROES.
+       77 CT-LIDOS        PIC 9(05) VALUE ZEROES.
+       77 CT-GRAVADOS     PIC 9(05) VALUE ZEROES.
+       77 CT-REJEITADOS   PIC 9(05) VALUE ZEROES.
+
+       01 VENC-FMT.
+           02 DIA-FMT   PIC 99.
+           02 FILLER    PIC X VALUE "/".
+           02 MES-FMT   PIC 99.
+           02 FILLER    PIC X VALUE "/".
+           02 ANO-FMT   PIC 9999.
+
+       01 DATA-CARTA-GRP.
+           02 ANO-C     PIC 9999.
+           02 FILLER    PIC X VALUE "/".
+           02 MES-C     PIC 99.
+           02 FILLER    PIC X VALUE "/".
+           02 DIA-C     PIC 99.
 
        01 CAB-01.
            02 FILLER    PIC X(70) VALUE SPACES.
@@ -68,7 +147,8 @@
            02 FILLER    PIC X(13) VALUE "NOME DO SOCIO".
            02 FILLER    PIC X(9) VALUE SPACES.
            02 FILLER    PIC X(18) VALUE "VALOR DE PAGAMENTO".
-           02 FILLER    PIC X(9) VALUE SPACES.
+           02 FILLER    PIC X(4) VALUE SPACES.
+           02 FILLER    PIC X(11) VALUE "DIAS ATRASO".
 
        01 DETALHE.
            02 FILLER    PIC X(12) VALUE SPACES.
@@ -77,6 +157,8 @@
            02 NOME      PIC X(30).
            02 FILLER    PIC X(2) VALUE SPACES.
            02 VALOR     PIC ZZZ.ZZZ.ZZ9,99.
+           02 FILLER    PIC X(4) VALUE SPACES.
+           02 DIASATR   PIC ZZZ9.
 
        01 CAB-04.
            02 FILLER    PIC X(8) VALUE SPACES.
@@ -86,28 +168,240 @@
        01 CAB-05.
            02 FILLER    PIC X(8) VALUE SPACES.
            02 FILLER    PIC X(27) VALUE "VALOR TOTAL ATRASADO     : ".
-           02 SOMAVALOR PIC ZZZ.ZZZ.ZZZ.ZZ9,99.                                                                                                                                                                                                                                                                                                                                                                                                     
+           02 SOMAVALOR PIC ZZZ.ZZZ.ZZZ.ZZ9,99.
+
+       01 CAB-06.
+           02 FILLER    PIC X(8) VALUE SPACES.
+           02 FILLER    PIC X(27) VALUE "ATE 30 DIAS (EM DIA)    : ".
+           02 SOMAFX30  PIC ZZZ.ZZZ.ZZZ.ZZ9,99.
+
+       01 CAB-07.
+           02 FILLER    PIC X(8) VALUE SPACES.
+           02 FILLER    PIC X(27) VALUE "31 A 60 DIAS             : ".
+           02 SOMAFX60  PIC ZZZ.ZZZ.ZZZ.ZZ9,99.
+
+       01 CAB-08.
+           02 FILLER    PIC X(8) VALUE SPACES.
+           02 FILLER    PIC X(27) VALUE "61 A 90 DIAS             : ".
+           02 SOMAFX90  PIC ZZZ.ZZZ.ZZZ.ZZ9,99.
+
+       01 CAB-09.
+           02 FILLER    PIC X(8) VALUE SPACES.
+           02 FILLER    PIC X(27) VALUE "REGISTROS LIDOS (CADSOC1): ".
+           02 CT-LIDOS-REL PIC ZZZZ9.
+
+       01 CAB-10.
+           02 FILLER    PIC X(8) VALUE SPACES.
+           02 FILLER    PIC X(27) VALUE "GRAVADOS EM CADSOC2      : ".
+           02 CT-GRAVADOS-REL PIC ZZZZ9.
+
+       01 CAB-11.
+           02 FILLER    PIC X(8) VALUE SPACES.
+           02 FILLER    PIC X(27) VALUE "IMPRESSOS EM RELSOCIO    : ".
+           02 CT-REJEITADOS-REL PIC ZZZZ9.
+
+       01 CAB-12.
+           02 FILLER    PIC X(8) VALUE SPACES.
+           02 FILLER    PIC X(27) VALUE "ACIMA DE 90 DIAS         : ".
+           02 SOMAFX90MAIS PIC ZZZ.ZZZ.ZZZ.ZZ9,99.
+
+       01 CARTA-TITULO PIC X(80)
+          VALUE "TURISMAR TURISMOS - COMUNICADO DE COBRANCA".
+
+       01 CARTA-DATA.
+           02 FILLER       PIC X(06) VALUE "DATA: ".
+           02 DATA-CARTA-ED PIC X(10).
+           02 FILLER       PIC X(64) VALUE SPACES.
+
+       01 CARTA-DESTINATARIO.
+           02 FILLER       PIC X(06) VALUE "PARA: ".
+           02 NOME-CARTA   PIC X(30).
+           02 FILLER       PIC X(44) VALUE SPACES.
+
+       01 CARTA-SAUDACAO.
+           02 FILLER       PIC X(11) VALUE "PREZADO(A) ".
+           02 NOME-CARTA2  PIC X(30).
+           02 FILLER       PIC X(01) VALUE ",".
+           02 FILLER       PIC X(38) VALUE SPACES.
+
+       01 CARTA-TEXTO1 PIC X(80)
+          VALUE "CONSTA DEBITO EM ABERTO REFERENTE A SUA ASSOCIACAO:".
+
+       01 CARTA-TEXTO2 PIC X(80)
+          VALUE "NOS SEGUINTES TERMOS:".
+
+       01 CARTA-SOCIO.
+           02 FILLER       PIC X(12) VALUE "  SOCIO NO: ".
+           02 NUMSOC-CARTA PIC 999.999.
+           02 FILLER       PIC X(61) VALUE SPACES.
+
+       01 CARTA-VALOR.
+           02 FILLER       PIC X(20) VALUE "  VALOR EM ATRASO : ".
+           02 VALOR-CARTA  PIC ZZZ.ZZZ.ZZ9,99.
+           02 FILLER       PIC X(47) VALUE SPACES.
+
+       01 CARTA-VENC.
+           02 FILLER       PIC X(14) VALUE "  VENCIMENTO: ".
+           02 VENC-CARTA   PIC X(10).
+           02 FILLER       PIC X(56) VALUE SPACES.
+
+       01 CARTA-DIAS.
+           02 FILLER       PIC X(18) VALUE "  DIAS EM ATRASO: ".
+           02 DIAS-CARTA   PIC ZZZ9.
+           02 FILLER       PIC X(58) VALUE SPACES.
+
+       01 CARTA-TEXTO3 PIC X(80)
+          VALUE "SOLICITAMOS A REGULARIZACAO NO PRAZO DE 5 DIAS UTEIS.".
+
+       01 CARTA-FECHO1 PIC X(80) VALUE "ATENCIOSAMENTE,".
+
+       01 CARTA-FECHO2 PIC X(80) VALUE "TURISMAR TURISMOS".
 
        PROCEDURE DIVISION.
 
        PERFORM INICIO.
-       PERFORM PRINCIPAL 
+       PERFORM PRINCIPAL
            UNTIL FIM-ARQ EQUAL "SIM".
        PERFORM RODAPE.
+       PERFORM VERIFICA-TOTAIS.
+       IF LOTE-BATE EQUAL "SIM"
+          PERFORM GRAVA-CKP-FIM.
        PERFORM FIM.
-       STOP RUN.
+       IF LOTE-BATE NOT EQUAL "SIM"
+          MOVE 16 TO RETURN-CODE.
+       GOBACK.
 
        INICIO.
-           OPEN INPUT CADSOC1
-                OUTPUT CADSOC2
-                OUTPUT RELSOCIO.
-           PERFORM LEITURA.
+           OPEN INPUT CADSOC1.
+           PERFORM LE-CHECKPOINT.
+           IF WS-RESTART EQUAL "SIM"
+              OPEN EXTEND CADSOC2
+                   EXTEND CARTACOB
+              DISPLAY "RETOMANDO PROCESSAMENTO APOS SOCIO "
+                 ULTIMA-CHAVE-WS
+              MOVE ULTIMA-CHAVE-WS TO NUMSOC1
+              START CADSOC1 KEY IS GREATER THAN NUMSOC1
+                 INVALID KEY
+                    MOVE "SIM" TO FIM-ARQ
+              END-START
+           ELSE
+              OPEN OUTPUT CADSOC2
+                   OUTPUT CARTACOB
+           END-IF.
+           OPEN OUTPUT RELSOCIO.
+           PERFORM LE-PARMPAG.
+           PERFORM LE-CTLCARD.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-HOJE.
+           MOVE WS-HOJE(1:4) TO ANO-C.
+           MOVE WS-HOJE(5:2) TO MES-C.
+           MOVE WS-HOJE(7:2) TO DIA-C.
+           MOVE DATA-CARTA-GRP TO DATA-CARTA-ED.
+           IF FIM-ARQ NOT EQUAL "SIM"
+              PERFORM LEITURA
+           END-IF.
+
+       LE-PARMPAG.
+           OPEN INPUT PARMPAG.
+           IF PARMPAG-STATUS EQUAL "35"
+              DISPLAY "PARMPAG.DAT NAO ENCONTRADO - USANDO PADRAO"
+           ELSE
+              READ PARMPAG
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    IF LINHAS-POR-PAG-PARM NOT EQUAL ZEROES
+                       MOVE LINHAS-POR-PAG-PARM TO PAGLEN-WS
+                    END-IF
+              END-READ
+              CLOSE PARMPAG.
+           COMPUTE CT-LIN = PAGLEN-WS + 1.
+
+       LE-CHECKPOINT.
+           OPEN INPUT CKPEX01.
+           IF CKPEX01-STATUS EQUAL "35"
+              MOVE "NAO" TO WS-RESTART
+           ELSE
+              READ CKPEX01
+                 AT END
+                    MOVE "NAO" TO WS-RESTART
+                 NOT AT END
+                    IF CKP-COMPLETO EQUAL "SIM"
+                       MOVE "NAO" TO WS-RESTART
+                    ELSE
+                       MOVE "SIM" TO WS-RESTART
+                       MOVE ULTIMA-CHAVE-CKP  TO ULTIMA-CHAVE-WS
+                       MOVE SOMASOCIO-CKP     TO SOMASOCIO
+                       MOVE SOMAVALOR1-CKP    TO SOMAVALOR1
+                       MOVE SOMA-FX30-CKP     TO SOMA-FX30
+                       MOVE SOMA-FX60-CKP     TO SOMA-FX60
+                       MOVE SOMA-FX90-CKP     TO SOMA-FX90
+                       MOVE SOMA-FX90MAIS-CKP TO SOMA-FX90MAIS
+                       MOVE CT-LIDOS-CKP      TO CT-LIDOS
+                       MOVE CT-GRAVADOS-CKP   TO CT-GRAVADOS
+                       MOVE CT-REJEITADOS-CKP TO CT-REJEITADOS
+                    END-IF
+              END-READ
+              CLOSE CKPEX01.
+
+       GRAVA-CHECKPOINT.
+           MOVE NUMSOC1       TO ULTIMA-CHAVE-CKP.
+           MOVE "NAO"         TO CKP-COMPLETO.
+           MOVE SOMASOCIO     TO SOMASOCIO-CKP.
+           MOVE SOMAVALOR1    TO SOMAVALOR1-CKP.
+           MOVE SOMA-FX30     TO SOMA-FX30-CKP.
+           MOVE SOMA-FX60     TO SOMA-FX60-CKP.
+           MOVE SOMA-FX90     TO SOMA-FX90-CKP.
+           MOVE SOMA-FX90MAIS TO SOMA-FX90MAIS-CKP.
+           MOVE CT-LIDOS      TO CT-LIDOS-CKP.
+           MOVE CT-GRAVADOS   TO CT-GRAVADOS-CKP.
+           MOVE CT-REJEITADOS TO CT-REJEITADOS-CKP.
+           OPEN OUTPUT CKPEX01.
+           WRITE REG-CKP-EX01.
+           CLOSE CKPEX01.
+
+       GRAVA-CKP-FIM.
+           MOVE NUMSOC1       TO ULTIMA-CHAVE-CKP.
+           MOVE "SIM"         TO CKP-COMPLETO.
+           MOVE SOMASOCIO     TO SOMASOCIO-CKP.
+           MOVE SOMAVALOR1    TO SOMAVALOR1-CKP.
+           MOVE SOMA-FX30     TO SOMA-FX30-CKP.
+           MOVE SOMA-FX60     TO SOMA-FX60-CKP.
+           MOVE SOMA-FX90     TO SOMA-FX90-CKP.
+           MOVE SOMA-FX90MAIS TO SOMA-FX90MAIS-CKP.
+           MOVE CT-LIDOS      TO CT-LIDOS-CKP.
+           MOVE CT-GRAVADOS   TO CT-GRAVADOS-CKP.
+           MOVE CT-REJEITADOS TO CT-REJEITADOS-CKP.
+           OPEN OUTPUT CKPEX01.
+           WRITE REG-CKP-EX01.
+           CLOSE CKPEX01.
+
+       LE-CTLCARD.
+           OPEN INPUT CTLCARD.
+           IF CTLCARD-STATUS EQUAL "35"
+              DISPLAY "CTLCARD.DAT NAO ENCONTRADO - SEM CONFERENCIA"
+           ELSE
+              MOVE "SIM" TO TEM-CTLCARD
+              READ CTLCARD
+                 AT END
+                    MOVE "NAO" TO TEM-CTLCARD
+              END-READ
+              IF TEM-CTLCARD EQUAL "SIM"
+                 MOVE QTD-ESPERADA TO QTD-ESPERADA-WS
+                 MOVE VAL-ESPERADO TO VAL-ESPERADO-WS
+              END-IF
+              CLOSE CTLCARD.
 
        LEITURA.
            READ CADSOC1 AT END MOVE "SIM" TO FIM-ARQ.
 
        PRINCIPAL.
+           ADD 1 TO CT-LIDOS.
            PERFORM SELECAO.
+           ADD 1 TO CT-CKP.
+           IF CT-CKP GREATER THAN 49
+              PERFORM GRAVA-CHECKPOINT
+              MOVE ZEROES TO CT-CKP
+           END-IF.
            PERFORM LEITURA.
 
        SELECAO.
@@ -117,19 +411,68 @@
                 PERFORM IMPRESSAO.
 
        IMPRESSAO.
-           IF CT-LIN GREATER THAN 30
+           IF CT-LIN GREATER THAN PAGLEN-WS
               PERFORM CABECALHO.
            PERFORM IMPDET.
            
 
        IMPDET.
+           PERFORM CALC-ATRASO.
            ADD CODPAG 	 TO SOMASOCIO.
            ADD VALPAG1   TO SOMAVALOR1.
            MOVE NUMSOC1  TO NUMSOC.
            MOVE NOMESOC1 TO NOME.
            MOVE VALPAG1  TO VALOR.
+           MOVE WS-DIAS-ATR TO DIASATR.
            WRITE REG-SOC FROM DETALHE AFTER ADVANCING 2 LINES.
            ADD 1         TO CT-LIN.
+           ADD 1         TO CT-REJEITADOS.
+           PERFORM GERA-CARTA.
+
+       GERA-CARTA.
+           MOVE NOME     TO NOME-CARTA.
+           MOVE NOME     TO NOME-CARTA2.
+           MOVE NUMSOC   TO NUMSOC-CARTA.
+           MOVE VALOR    TO VALOR-CARTA.
+           MOVE DIASATR  TO DIAS-CARTA.
+           MOVE DIA-VENC1 TO DIA-FMT.
+           MOVE MES-VENC1 TO MES-FMT.
+           MOVE ANO-VENC1 TO ANO-FMT.
+           MOVE VENC-FMT TO VENC-CARTA.
+           WRITE REG-CARTA FROM CARTA-TITULO AFTER ADVANCING PAGE.
+           WRITE REG-CARTA FROM CARTA-DATA AFTER ADVANCING 2 LINES.
+           WRITE REG-CARTA FROM CARTA-DESTINATARIO
+              AFTER ADVANCING 2 LINES.
+           WRITE REG-CARTA FROM CARTA-SAUDACAO
+              AFTER ADVANCING 2 LINES.
+           WRITE REG-CARTA FROM CARTA-TEXTO1 AFTER ADVANCING 2 LINES.
+           WRITE REG-CARTA FROM CARTA-TEXTO2 AFTER ADVANCING 1 LINE.
+           WRITE REG-CARTA FROM CARTA-SOCIO AFTER ADVANCING 2 LINES.
+           WRITE REG-CARTA FROM CARTA-VALOR AFTER ADVANCING 1 LINE.
+           WRITE REG-CARTA FROM CARTA-VENC AFTER ADVANCING 1 LINE.
+           WRITE REG-CARTA FROM CARTA-DIAS AFTER ADVANCING 1 LINE.
+           WRITE REG-CARTA FROM CARTA-TEXTO3 AFTER ADVANCING 2 LINES.
+           WRITE REG-CARTA FROM CARTA-FECHO1 AFTER ADVANCING 2 LINES.
+           WRITE REG-CARTA FROM CARTA-FECHO2 AFTER ADVANCING 1 LINE.
+
+       CALC-ATRASO.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-HOJE.
+           COMPUTE WS-VENC = ANO-VENC1 * 10000
+                           + MES-VENC1 * 100
+                           + DIA-VENC1.
+           COMPUTE WS-DIAS-ATR =
+               FUNCTION INTEGER-OF-DATE(WS-HOJE)
+             - FUNCTION INTEGER-OF-DATE(WS-VENC).
+           IF WS-DIAS-ATR NOT GREATER THAN 30
+              ADD VALPAG1 TO SOMA-FX30
+           ELSE
+              IF WS-DIAS-ATR NOT GREATER THAN 60
+                 ADD VALPAG1 TO SOMA-FX60
+              ELSE
+                 IF WS-DIAS-ATR NOT GREATER THAN 90
+                    ADD VALPAG1 TO SOMA-FX90
+                 ELSE
+                    ADD VALPAG1 TO SOMA-FX90MAIS.
 
        CABECALHO.
            ADD 1         TO CT-PAG.
@@ -145,20 +488,49 @@
            DIVIDE 2 INTO SOMASOCIO.
            MOVE SOMASOCIO  TO SOMASOC.
            MOVE SOMAVALOR1 TO SOMAVALOR.
+           MOVE SOMA-FX30  TO SOMAFX30.
+           MOVE SOMA-FX60  TO SOMAFX60.
+           MOVE SOMA-FX90  TO SOMAFX90.
+           MOVE SOMA-FX90MAIS TO SOMAFX90MAIS.
            MOVE SPACES	   TO REG-SOC.
            WRITE REG-SOC FROM CAB-04 AFTER ADVANCING 3 LINES.
            WRITE REG-SOC FROM CAB-05 AFTER ADVANCING 1 LINE.
+           WRITE REG-SOC FROM CAB-06 AFTER ADVANCING 2 LINES.
+           WRITE REG-SOC FROM CAB-07 AFTER ADVANCING 1 LINE.
+           WRITE REG-SOC FROM CAB-08 AFTER ADVANCING 1 LINE.
+           WRITE REG-SOC FROM CAB-12 AFTER ADVANCING 1 LINE.
+           MOVE CT-LIDOS      TO CT-LIDOS-REL.
+           MOVE CT-GRAVADOS   TO CT-GRAVADOS-REL.
+           MOVE CT-REJEITADOS TO CT-REJEITADOS-REL.
+           WRITE REG-SOC FROM CAB-09 AFTER ADVANCING 2 LINES.
+           WRITE REG-SOC FROM CAB-10 AFTER ADVANCING 1 LINE.
+           WRITE REG-SOC FROM CAB-11 AFTER ADVANCING 1 LINE.
+
+       VERIFICA-TOTAIS.
+           IF TEM-CTLCARD EQUAL "SIM"
+              IF SOMASOC NOT EQUAL QTD-ESPERADA-WS
+                 OR SOMAVALOR NOT EQUAL VAL-ESPERADO-WS
+                 MOVE "NAO" TO LOTE-BATE
+                 DISPLAY "*** LOTE FORA DE BALANCO ***"
+                 DISPLAY "SOCIOS  ESPERADOS: " QTD-ESPERADA-WS
+                 DISPLAY "SOCIOS  PROCESSADOS: " SOMASOC
+                 DISPLAY "VALOR   ESPERADO: " VAL-ESPERADO-WS
+                 DISPLAY "VALOR   PROCESSADO: " SOMAVALOR
+              ELSE
+                 DISPLAY "LOTE CONFERIDO - TOTAIS DE CONTROLE OK".
 
        GRAVACAO.
            MOVE NUMSOC1  TO NUMSOC2.
            MOVE NOMESOC1 TO NOMESOC2.
            MOVE VALPAG1  TO VALPAG2.
            WRITE REG-SAI.
+           ADD 1         TO CT-GRAVADOS.
                 
        FIM.
            CLOSE CADSOC1
                  CADSOC2
-                 RELSOCIO.                                                                                                                                                                                                                                                                                                                                                                       
+                 RELSOCIO
+                 CARTACOB.                                                                                                                                                                                                                                                                                                                                                                       
 
 
 
