@@ -17,7 +17,20 @@
        FILE-CONTROL.
            SELECT CADCLI ASSIGN TO DISK
            ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT RELCLI ASSIGN TO DISK.                                                                                                                                                                                                                                                                                                                                                                                                                                                                                                                                                                                                                               
+           SELECT RELCLI ASSIGN TO DISK.
+           SELECT PARMCLI ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS PARMCLI-STATUS.
+           SELECT CADCLI-ORD ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORTWK ASSIGN TO SORTWK01.
+           SELECT CADCLI-CSV ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT WINBACK ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PARMPAG ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS PARMPAG-STATUS.
 
        DATA DIVISION.
 
@@ -41,11 +54,70 @@
            LABEL RECORD IS OMITTED.
        01 REG-SOC       PIC X(80).
 
+       FD PARMCLI
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "PARMCLI.DAT".
+       01 REG-PARM.
+           02 ANO-INI-PARM  PIC 9(04).
+           02 ANO-FIM-PARM  PIC 9(04).
+           02 GERA-CSV-PARM PIC X(03).
+
+       FD CADCLI-ORD
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADCLI_ORD.DAT".
+       01 REG-ENT-O.
+           02 CPF-O      PIC 9(11).
+           02 NOME-O     PIC X(30).
+           02 ESTADO-O   PIC X(02).
+           02 CIDADE-O   PIC X(30).
+           02 TEL-O      PIC 9(08).
+           02 REG-DATA-O.
+            03 DIA-O    PIC 9(02).
+            03 MES-O    PIC 9(02).
+            03 ANO-O    PIC 9(04).
+
+       SD SORTWK.
+       01 SORT-REC.
+           02 CPF-S      PIC 9(11).
+           02 NOME-S     PIC X(30).
+           02 ESTADO-S   PIC X(02).
+           02 CIDADE-S   PIC X(30).
+           02 TEL-S      PIC 9(08).
+           02 REG-DATA-S.
+            03 DIA-S    PIC 9(02).
+            03 MES-S    PIC 9(02).
+            03 ANO-S    PIC 9(04).
+
+       FD CADCLI-CSV
+           LABEL RECORD IS OMITTED.
+       01 REG-CSV       PIC X(150).
+
+       FD WINBACK
+           LABEL RECORD IS OMITTED.
+       01 REG-WINBACK   PIC X(150).
+
+       FD PARMPAG
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "PARMPAG.DAT".
+       COPY "PARMPAG.CPY".
+
        WORKING-STORAGE SECTION.
        77 FIM-ARQ       PIC X(03) VALUE "NAO".
-       77 CT-LIN        PIC 9(02) VALUE 26.
+       77 CT-LIN        PIC 9(02) VALUE ZEROES.
        77 CT-PAG        PIC 9(02) VALUE ZEROES.
+       77 PAGLEN-WS     PIC 9(02) VALUE 25.
+       77 PARMPAG-STATUS PIC X(02) VALUE ZEROES.
        77 SOMA-CLI      PIC 9(04) VALUE ZEROES.
+       77 PARMCLI-STATUS PIC X(02) VALUE ZEROES.
+       77 ANO-INI-WS    PIC 9(04) VALUE 2010.
+       77 ANO-FIM-WS    PIC 9(04) VALUE 2011.
+       77 ESTADO-ANT    PIC X(02) VALUE SPACES.
+       77 CONT-ESTADO   PIC 9(04) VALUE ZEROES.
+       77 PRIMEIRO-REG  PIC X(03) VALUE "SIM".
+       77 GERA-CSV-WS   PIC X(03) VALUE "NAO".
+       77 SOMA-WINBACK  PIC 9(04) VALUE ZEROES.
+
+       01 CSV-LINHA     PIC X(150).
 
        01 CAB-01.
            02 FILLER    PIC X(70) VALUE SPACES.
@@ -61,7 +133,9 @@
        01 CAB-03.
            02 FILLER    PIC X(22) VALUE SPACES.
            02 FILLER    PIC X(24) VALUE "CLIENTES NO PERIODO DE: ".
-           02 FILLER    PIC X(11) VALUE "2010 A 2011".
+           02 ANO-INI-ED PIC 9(04).
+           02 FILLER     PIC X(03) VALUE " A ".
+           02 ANO-FIM-ED PIC 9(04).
            02 FILLER    PIC X(23) VALUE SPACES.
 
        01 CAB-04.
@@ -91,44 +165,160 @@
        01 CAB-06.
            02 FILLER       PIC X(4) VALUE SPACES.
            02 FILLER       PIC X(19) VALUE "TOTAL DE CLIENTES: ".
-           02 SOMACLI-SAI  PIC 9999.                                                                                                                                                                                                                                                                                                                                                                                                     
+           02 SOMACLI-SAI  PIC 9999.
+
+       01 CAB-07.
+           02 FILLER       PIC X(4) VALUE SPACES.
+           02 FILLER       PIC X(16) VALUE "TOTAL NO ESTADO ".
+           02 ESTADO-SUBT  PIC X(02).
+           02 FILLER       PIC X(2) VALUE ": ".
+           02 CONT-SUBT    PIC ZZZ9.
+
+       01 CAB-08.
+           02 FILLER        PIC X(4) VALUE SPACES.
+           02 FILLER        PIC X(29)
+              VALUE "CLIENTES FORA DO PERIODO WIN-".
+           02 FILLER        PIC X(10) VALUE "BACK.DAT: ".
+           02 SOMAWIN-SAI   PIC 9999.
 
        PROCEDURE DIVISION.
 
        PERFORM INICIO.
-       PERFORM PRINCIPAL 
+       PERFORM PRINCIPAL
            UNTIL FIM-ARQ EQUAL "SIM".
+       PERFORM ULTIMO-SUBTOTAL.
        PERFORM RODAPE.
        PERFORM FIM.
        STOP RUN.
 
        INICIO.
-           OPEN INPUT CADCLI
-                OUTPUT RELCLI.
+           SORT SORTWK ON ASCENDING KEY ESTADO-S
+                USING CADCLI
+                GIVING CADCLI-ORD.
+           OPEN INPUT CADCLI-ORD
+                OUTPUT RELCLI
+                OUTPUT CADCLI-CSV
+                OUTPUT WINBACK.
+           PERFORM LE-PARMCLI.
+           PERFORM LE-PARMPAG.
+           MOVE ANO-INI-WS TO ANO-INI-ED.
+           MOVE ANO-FIM-WS TO ANO-FIM-ED.
            PERFORM LEITURA.
 
+       LE-PARMPAG.
+           OPEN INPUT PARMPAG.
+           IF PARMPAG-STATUS EQUAL "35"
+              DISPLAY "PARMPAG.DAT NAO ENCONTRADO - USANDO PADRAO"
+           ELSE
+              READ PARMPAG
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    IF LINHAS-POR-PAG-PARM NOT EQUAL ZEROES
+                       MOVE LINHAS-POR-PAG-PARM TO PAGLEN-WS
+                    END-IF
+              END-READ
+              CLOSE PARMPAG.
+           COMPUTE CT-LIN = PAGLEN-WS + 1.
+
+       LE-PARMCLI.
+           OPEN INPUT PARMCLI.
+           IF PARMCLI-STATUS EQUAL "35"
+              DISPLAY "PARMCLI.DAT NAO ENCONTRADO - USANDO 2010 A 2011"
+           ELSE
+              READ PARMCLI
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    MOVE ANO-INI-PARM TO ANO-INI-WS
+                    MOVE ANO-FIM-PARM TO ANO-FIM-WS
+                    MOVE GERA-CSV-PARM TO GERA-CSV-WS
+              END-READ
+              CLOSE PARMCLI.
+
        LEITURA.
-           READ CADCLI AT END MOVE "SIM" TO FIM-ARQ.
+           READ CADCLI-ORD AT END MOVE "SIM" TO FIM-ARQ.
 
        PRINCIPAL.
-           PERFORM IMPRESSAO.
+           PERFORM SELECAO.
            PERFORM LEITURA.
 
+       SELECAO.
+           IF ANO-O NOT LESS THAN ANO-INI-WS
+              AND ANO-O NOT GREATER THAN ANO-FIM-WS
+              PERFORM QUEBRA-ESTADO
+              PERFORM IMPRESSAO
+           ELSE
+              PERFORM GRAVA-WINBACK.
+
        IMPRESSAO.
-           IF CT-LIN GREATER THAN 25
+           IF CT-LIN GREATER THAN PAGLEN-WS
               PERFORM CABECALHO.
-           PERFORM SELECAO.   
+           PERFORM IMPDET.
+
+       QUEBRA-ESTADO.
+           IF PRIMEIRO-REG EQUAL "SIM"
+              MOVE "NAO"    TO PRIMEIRO-REG
+              MOVE ESTADO-O TO ESTADO-ANT
+           ELSE
+              IF ESTADO-O NOT EQUAL ESTADO-ANT
+                 PERFORM SUBTOTAL-ESTADO
+                 MOVE ESTADO-O TO ESTADO-ANT
+                 MOVE ZEROES   TO CONT-ESTADO
+                 MOVE 99       TO CT-LIN
+              END-IF.
+
+       SUBTOTAL-ESTADO.
+           MOVE ESTADO-ANT  TO ESTADO-SUBT.
+           MOVE CONT-ESTADO TO CONT-SUBT.
+           MOVE SPACES      TO REG-SOC.
+           WRITE REG-SOC FROM CAB-07 AFTER ADVANCING 2 LINES.
+
+       ULTIMO-SUBTOTAL.
+           IF PRIMEIRO-REG NOT EQUAL "SIM"
+              PERFORM SUBTOTAL-ESTADO.
 
-       SELECAO.
-           IF ANO EQUAL 2011 OR EQUAL 2010
-              PERFORM IMPDET.
        IMPDET.
            ADD 1 	   TO SOMA-CLI.
-           MOVE NOME   TO NOME-SAI.
-           MOVE ESTADO TO ESTADO-SAI.
-           MOVE TEL    TO TEL-SAI.
+           ADD 1       TO CONT-ESTADO.
+           MOVE NOME-O   TO NOME-SAI.
+           MOVE ESTADO-O TO ESTADO-SAI.
+           MOVE TEL-O    TO TEL-SAI.
            WRITE REG-SOC FROM DETALHE AFTER ADVANCING 2 LINES.
            ADD 1           TO CT-LIN.
+           IF GERA-CSV-WS EQUAL "SIM"
+              PERFORM GRAVA-CSV.
+
+       GRAVA-CSV.
+           MOVE SPACES TO CSV-LINHA.
+           STRING FUNCTION TRIM(NOME-O)   DELIMITED BY SIZE
+                  ","                     DELIMITED BY SIZE
+                  ESTADO-O                DELIMITED BY SIZE
+                  ","                     DELIMITED BY SIZE
+                  FUNCTION TRIM(CIDADE-O) DELIMITED BY SIZE
+                  ","                     DELIMITED BY SIZE
+                  TEL-O                   DELIMITED BY SIZE
+                  ","                     DELIMITED BY SIZE
+                  DIA-O "/" MES-O "/" ANO-O DELIMITED BY SIZE
+                  INTO CSV-LINHA
+           END-STRING.
+           WRITE REG-CSV FROM CSV-LINHA.
+
+       GRAVA-WINBACK.
+           ADD 1 TO SOMA-WINBACK.
+           MOVE SPACES TO CSV-LINHA.
+           STRING FUNCTION TRIM(NOME-O)   DELIMITED BY SIZE
+                  ","                     DELIMITED BY SIZE
+                  ESTADO-O                DELIMITED BY SIZE
+                  ","                     DELIMITED BY SIZE
+                  FUNCTION TRIM(CIDADE-O) DELIMITED BY SIZE
+                  ","                     DELIMITED BY SIZE
+                  TEL-O                   DELIMITED BY SIZE
+                  ","                     DELIMITED BY SIZE
+                  DIA-O "/" MES-O "/" ANO-O DELIMITED BY SIZE
+                  INTO CSV-LINHA
+           END-STRING.
+           WRITE REG-WINBACK FROM CSV-LINHA.
 
        CABECALHO.
            ADD 1         TO CT-PAG.
@@ -146,7 +336,11 @@
            MOVE SOMA-CLI   TO SOMACLI-SAI.
            MOVE SPACES	   TO REG-SOC.
            WRITE REG-SOC FROM CAB-06 AFTER ADVANCING 3 LINES.
-   
+           MOVE SOMA-WINBACK TO SOMAWIN-SAI.
+           WRITE REG-SOC FROM CAB-08 AFTER ADVANCING 2 LINES.
+
        FIM.
-           CLOSE CADCLI
-                 RELCLI.      
\ No newline at end of file
+           CLOSE CADCLI-ORD
+                 RELCLI
+                 CADCLI-CSV
+                 WINBACK.
\ No newline at end of file
