@@ -0,0 +1,85 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.      EM02EX07.
+       AUTHOR.          MIYAZAKI.
+       INSTALLATION.    MARCELO-PC.
+       DATE-WRITTEN.    20/04/2024.
+       DATE-COMPILED.
+       SECURITY.        SEGURANCA DE EM02.
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  MARCELO-PC.
+       OBJECT-COMPUTER.  FATEC-PC.
+       SPECIAL-NAMES.    DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADSOC1 ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS NUMSOC1.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD CADSOC1
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADSOC1.DAT".
+       01 REG-ENT.
+           02 CODPAG    PIC 9(02).
+           02 NUMSOC1   PIC 9(06).
+           02 NOMESOC1  PIC X(30).
+           02 VALPAG1   PIC 9(09)V9(02).
+           02 DTVENC1.
+            03 DIA-VENC1  PIC 9(02).
+            03 MES-VENC1  PIC 9(02).
+            03 ANO-VENC1  PIC 9(04).
+
+       WORKING-STORAGE SECTION.
+       77 FIM-CONSULTA  PIC X(03) VALUE "NAO".
+       77 WS-NUMSOC     PIC 9(06).
+
+       01 WS-SALDO-EDIT PIC ZZZ.ZZZ.ZZ9,99.
+
+       PROCEDURE DIVISION.
+
+       PERFORM INICIO.
+       PERFORM CONSULTA
+           UNTIL FIM-CONSULTA EQUAL "SIM".
+       PERFORM FIM.
+       STOP RUN.
+
+       INICIO.
+           OPEN INPUT CADSOC1.
+           DISPLAY "CONSULTA DE SALDO DE SOCIOS".
+           DISPLAY "DIGITE 000000 PARA TERMINAR".
+
+       CONSULTA.
+           DISPLAY "NUMERO DO SOCIO: " WITH NO ADVANCING.
+           ACCEPT WS-NUMSOC.
+           IF WS-NUMSOC EQUAL ZEROES
+              MOVE "SIM" TO FIM-CONSULTA
+           ELSE
+              PERFORM BUSCA-SOCIO.
+
+       BUSCA-SOCIO.
+           MOVE WS-NUMSOC TO NUMSOC1.
+           READ CADSOC1
+               INVALID KEY
+                   DISPLAY "SOCIO " WS-NUMSOC " NAO ENCONTRADO"
+               NOT INVALID KEY
+                   PERFORM MOSTRA-SALDO
+           END-READ.
+
+       MOSTRA-SALDO.
+           MOVE VALPAG1 TO WS-SALDO-EDIT.
+           DISPLAY "NOME...: " NOMESOC1.
+           DISPLAY "SALDO..: " WS-SALDO-EDIT.
+           IF CODPAG EQUAL 1
+              DISPLAY "SITUACAO: EM DIA"
+           ELSE
+              DISPLAY "SITUACAO: ATRASADO".
+
+       FIM.
+           CLOSE CADSOC1.
