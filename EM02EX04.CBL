@@ -16,8 +16,28 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT CADESTOQ ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS COD
+           FILE STATUS IS CADESTOQ-STATUS.
+           SELECT RELESTOQ ASSIGN TO DISK.
+           SELECT RELREPO ASSIGN TO DISK.
+           SELECT CADESTOQ-REPO ASSIGN TO DISK
            ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT RELESTOQ ASSIGN TO DISK.                                                                                                                                                                                                                                                                                                                                                                                                                                                                                                                                                                                                                               
+           SELECT SORTWK2 ASSIGN TO SORTWK02.
+           SELECT RELABC ASSIGN TO DISK.
+           SELECT CADESTOQ-ABC ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORTWK3 ASSIGN TO SORTWK03.
+           SELECT PARMPAG ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS PARMPAG-STATUS.
+           SELECT ESTPREV ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ESTPREV-STATUS.
+           SELECT ESTPREV-NOVO ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RELVAR ASSIGN TO DISK.
 
        DATA DIVISION.
 
@@ -30,20 +50,104 @@
            02 NOME    	 	PIC X(15).
            02 QTDE-ESTOQUE    	PIC 9(5).
            02 PRECO-UNITARIO    PIC 9(6)V99.
+           02 PONTOREPO         PIC 9(5).
        FD RELESTOQ
            LABEL RECORD IS OMITTED.
        01 REG-REL       PIC X(80).
+       FD RELREPO
+           LABEL RECORD IS OMITTED.
+       01 REG-REPO      PIC X(80).
+       FD CADESTOQ-REPO
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADESTOQ_REPO.DAT".
+       01 REG-REORD.
+           02 COD-R        PIC 9(05).
+           02 NOME-R        PIC X(15).
+           02 QTDE-R        PIC 9(05).
+           02 PONTOREPO-R   PIC 9(05).
+           02 DEFICIT-R     PIC 9(05).
+
+       SD SORTWK2.
+       01 SORT-REPO-REC.
+           02 COD-S        PIC 9(05).
+           02 NOME-S       PIC X(15).
+           02 QTDE-S       PIC 9(05).
+           02 PONTOREPO-S  PIC 9(05).
+           02 DEFICIT-S    PIC 9(05).
+       FD RELABC
+           LABEL RECORD IS OMITTED.
+       01 REG-ABC       PIC X(80).
+       FD CADESTOQ-ABC
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADESTOQ_ABC.DAT".
+       01 REG-ABC-ITEM.
+           02 COD-A        PIC 9(05).
+           02 NOME-A        PIC X(15).
+           02 QTDE-A        PIC 9(05).
+           02 CUSTOTT-A     PIC 9(9)V99.
+
+       SD SORTWK3.
+       01 SORT-ABC-REC.
+           02 COD-S3        PIC 9(05).
+           02 NOME-S3       PIC X(15).
+           02 QTDE-S3       PIC 9(05).
+           02 CUSTOTT-S3    PIC 9(9)V99.
+
+       FD PARMPAG
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "PARMPAG.DAT".
+       COPY "PARMPAG.CPY".
+
+       FD ESTPREV
+           LABEL RECORD IS OMITTED.
+       01 REG-PREV.
+           02 COD-PREV      PIC 9(05).
+           02 QTDE-PREV     PIC 9(05).
+           02 CUSTOTT-PREV  PIC 9(7)V99.
+
+       FD ESTPREV-NOVO
+           LABEL RECORD IS OMITTED.
+       01 REG-PREV-NOVO.
+           02 COD-PREV-N     PIC 9(05).
+           02 QTDE-PREV-N    PIC 9(05).
+           02 CUSTOTT-PREV-N PIC 9(7)V99.
+
+       FD RELVAR
+           LABEL RECORD IS OMITTED.
+       01 REG-VAR       PIC X(80).
 
        WORKING-STORAGE SECTION.
        77 FIM-ARQ       PIC X(03) 	VALUE "NAO".
-       77 CT-LIN        PIC 9(02) 	VALUE 26.
+       77 CADESTOQ-STATUS PIC X(02) VALUE ZEROES.
+       77 CT-LIN        PIC 9(02) 	VALUE ZEROES.
        77 CT-PAG        PIC 9(02) 	VALUE ZEROES.
+       77 PAGLEN-WS     PIC 9(02) VALUE 25.
+       77 PARMPAG-STATUS PIC X(02) VALUE ZEROES.
        77 CUSTOTT       PIC 9(7)V99	VALUE ZEROES.
        77 SOMAQTDE	PIC 9(7)  	VALUE ZEROES.
        77 SOMATOTAL     PIC 9(8)V99  	VALUE ZEROES.
        77 PRODUTOS	PIC 9(5)	VALUE ZEROES.
        77 SOMAPRECO     PIC 9(9)V99     VALUE ZEROES.
        77 PRECO-MED     PIC 9(6)V99     VALUE ZEROES.
+       77 FIM-REORDER   PIC X(03)       VALUE "NAO".
+       77 CT-LIN-REPO   PIC 9(02)       VALUE ZEROES.
+       77 CT-PAG-REPO   PIC 9(02)       VALUE ZEROES.
+       77 TOTAL-REPO    PIC 9(05)       VALUE ZEROES.
+       77 FIM-CAD-REORD PIC X(03)       VALUE "NAO".
+       77 FIM-ABC       PIC X(03)       VALUE "NAO".
+       77 CT-LIN-ABC    PIC 9(02)       VALUE ZEROES.
+       77 CT-PAG-ABC    PIC 9(02)       VALUE ZEROES.
+       77 SOMATT-ABC    PIC 9(9)V99     VALUE ZEROES.
+       77 PCT-CUM-ABC   PIC 9(3)V99     VALUE ZEROES.
+       77 CLASSE-ABC    PIC X(01)       VALUE SPACES.
+       77 ESTPREV-STATUS PIC X(02)      VALUE ZEROES.
+       77 FIM-PREV      PIC X(03)       VALUE "NAO".
+       77 FIM-CAD-VAR   PIC X(03)       VALUE "NAO".
+       77 CT-LIN-VAR    PIC 9(02)       VALUE ZEROES.
+       77 CT-PAG-VAR    PIC 9(02)       VALUE ZEROES.
+       77 CUSTOTT-VAR   PIC 9(7)V99     VALUE ZEROES.
+       77 DIF-QTDE      PIC S9(5)       VALUE ZEROES.
+       77 DIF-CUSTO     PIC S9(7)V99    VALUE ZEROES.
 
        01 CAB-01.
            02 FILLER    PIC X(1)  VALUE SPACES.
@@ -100,21 +204,155 @@
            02 FILLER	 	PIC X(20) VALUE SPACES.
            02 PREMED-REL 	PIC ZZZ.ZZ9,99.
            02 FILLER		PIC X(9) VALUE SPACES.
-           02 PRECOTT		PIC ZZ.ZZZ.ZZ9,99.                                                                                                                                                                                                                                                                                                                                                                                                     
+           02 PRECOTT		PIC ZZ.ZZZ.ZZ9,99.
+
+       01 CAB-REPO-01.
+           02 FILLER    PIC X(1)  VALUE SPACES.
+           02 FILLER    PIC X(27) VALUE "RELATORIO DE REPOSICAO DE ".
+           02 FILLER    PIC X(8)  VALUE "ESTOQUE ".
+           02 FILLER    PIC X(29) VALUE SPACES.
+           02 FILLER    PIC X(05) VALUE "PAG. ".
+           02 VAR-PAG-REPO PIC ZZ9.
+           02 FILLER    PIC X(02) VALUE SPACES.
+
+       01 CAB-REPO-02.
+           02 FILLER    PIC X(1) VALUE SPACES.
+           02 FILLER    PIC X(6) VALUE "CODIGO".
+           02 FILLER    PIC X(4) VALUE SPACES.
+           02 FILLER    PIC X(4) VALUE "NOME".
+           02 FILLER    PIC X(9) VALUE SPACES.
+           02 FILLER    PIC X(10) VALUE "QTDE ATUAL".
+           02 FILLER    PIC X(4) VALUE SPACES.
+           02 FILLER    PIC X(13) VALUE "PONTO REPOSIC".
+           02 FILLER    PIC X(4) VALUE SPACES.
+           02 FILLER    PIC X(7) VALUE "FALTAM".
+
+       01 DETALHE-REPO.
+           02 FILLER       PIC X(1) VALUE SPACES.
+           02 COD-REPO-REL PIC 9(5).
+           02 FILLER       PIC X(3) VALUE SPACES.
+           02 NOME-REPO-REL PIC X(15).
+           02 FILLER       PIC X(5) VALUE SPACES.
+           02 QTDE-REPO-REL PIC ZZ.ZZ9.
+           02 FILLER       PIC X(9) VALUE SPACES.
+           02 PONTO-REPO-REL PIC ZZ.ZZ9.
+           02 FILLER       PIC X(9) VALUE SPACES.
+           02 DEFICIT-REPO-REL PIC ZZ.ZZ9.
+
+       01 CAB-REPO-03.
+           02 FILLER    PIC X(8) VALUE SPACES.
+           02 FILLER    PIC X(29) VALUE "TOTAL DE ITENS P/ REPOSICAO:".
+           02 FILLER    PIC X(4) VALUE SPACES.
+           02 TOTAL-REPO-ED PIC ZZ.ZZ9.
+
+       01 CAB-ABC-01.
+           02 FILLER    PIC X(1)  VALUE SPACES.
+           02 FILLER    PIC X(28) VALUE "RELATORIO DE CLASSIFICACAO ".
+           02 FILLER    PIC X(9)  VALUE "ABC      ".
+           02 FILLER    PIC X(26) VALUE SPACES.
+           02 FILLER    PIC X(05) VALUE "PAG. ".
+           02 VAR-PAG-ABC PIC ZZ9.
+           02 FILLER    PIC X(02) VALUE SPACES.
+
+       01 CAB-ABC-02.
+           02 FILLER    PIC X(1) VALUE SPACES.
+           02 FILLER    PIC X(6) VALUE "CODIGO".
+           02 FILLER    PIC X(4) VALUE SPACES.
+           02 FILLER    PIC X(4) VALUE "NOME".
+           02 FILLER    PIC X(12) VALUE SPACES.
+           02 FILLER    PIC X(11) VALUE "CUSTO TOTAL".
+           02 FILLER    PIC X(4) VALUE SPACES.
+           02 FILLER    PIC X(8) VALUE "% ACUM.".
+           02 FILLER    PIC X(3) VALUE SPACES.
+           02 FILLER    PIC X(6) VALUE "CLASSE".
+
+       01 DETALHE-ABC.
+           02 FILLER       PIC X(1) VALUE SPACES.
+           02 COD-ABC-REL  PIC 9(5).
+           02 FILLER       PIC X(3) VALUE SPACES.
+           02 NOME-ABC-REL PIC X(15).
+           02 FILLER       PIC X(5) VALUE SPACES.
+           02 CUSTOTT-ABC-REL PIC Z.ZZZ.ZZ9,99.
+           02 FILLER       PIC X(4) VALUE SPACES.
+           02 PCT-ABC-REL  PIC ZZ9,99.
+           02 FILLER       PIC X(5) VALUE SPACES.
+           02 CLASSE-ABC-REL PIC X(01).
+
+       01 CAB-VAR-01.
+           02 FILLER    PIC X(1)  VALUE SPACES.
+           02 FILLER    PIC X(28) VALUE "RELATORIO DE VARIACAO DE ".
+           02 FILLER    PIC X(9)  VALUE "ESTOQUE  ".
+           02 FILLER    PIC X(26) VALUE SPACES.
+           02 FILLER    PIC X(05) VALUE "PAG. ".
+           02 VAR-PAG-VAR PIC ZZ9.
+           02 FILLER    PIC X(02) VALUE SPACES.
+
+       01 CAB-VAR-02.
+           02 FILLER    PIC X(1) VALUE SPACES.
+           02 FILLER    PIC X(6) VALUE "CODIGO".
+           02 FILLER    PIC X(4) VALUE SPACES.
+           02 FILLER    PIC X(4) VALUE "NOME".
+           02 FILLER    PIC X(12) VALUE SPACES.
+           02 FILLER    PIC X(14) VALUE "VARIACAO QTDE.".
+           02 FILLER    PIC X(3) VALUE SPACES.
+           02 FILLER    PIC X(14) VALUE "VARIACAO CUSTO".
+
+       01 DETALHE-VAR.
+           02 FILLER       PIC X(1) VALUE SPACES.
+           02 COD-VAR-REL  PIC 9(5).
+           02 FILLER       PIC X(3) VALUE SPACES.
+           02 NOME-VAR-REL PIC X(15).
+           02 FILLER       PIC X(5) VALUE SPACES.
+           02 DIF-QTDE-REL PIC -ZZZZ9.
+           02 FILLER       PIC X(8) VALUE SPACES.
+           02 DIF-CUSTO-REL PIC -ZZZ.ZZ9,99.
+           02 FILLER       PIC X(2) VALUE SPACES.
+           02 NOTA-VAR-REL PIC X(13).
 
        PROCEDURE DIVISION.
 
        PERFORM INICIO.
-       PERFORM PRINCIPAL 
+       PERFORM PRINCIPAL
            UNTIL FIM-ARQ EQUAL "SIM".
+       CLOSE CADESTOQ.
        PERFORM RODAPE.
+       PERFORM GERA-REPOSICAO.
+       PERFORM GERA-ABC.
+       PERFORM GERA-VARIACAO.
        PERFORM FIM.
        STOP RUN.
 
        INICIO.
            OPEN INPUT CADESTOQ
-                OUTPUT RELESTOQ.
-           PERFORM LEITURA.
+                OUTPUT RELESTOQ
+                OUTPUT RELREPO
+                OUTPUT RELABC.
+           IF CADESTOQ-STATUS EQUAL "35"
+              DISPLAY "CADESTOQ.DAT NAO ENCONTRADO - ENCERRANDO"
+              MOVE "SIM" TO FIM-ARQ
+           ELSE
+              PERFORM LE-PARMPAG
+              PERFORM LEITURA
+           END-IF.
+
+       LE-PARMPAG.
+           OPEN INPUT PARMPAG.
+           IF PARMPAG-STATUS EQUAL "35"
+              DISPLAY "PARMPAG.DAT NAO ENCONTRADO - USANDO PADRAO"
+           ELSE
+              READ PARMPAG
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    IF LINHAS-POR-PAG-PARM NOT EQUAL ZEROES
+                       MOVE LINHAS-POR-PAG-PARM TO PAGLEN-WS
+                    END-IF
+              END-READ
+              CLOSE PARMPAG.
+           COMPUTE CT-LIN      = PAGLEN-WS + 1.
+           COMPUTE CT-LIN-REPO = PAGLEN-WS + 1.
+           COMPUTE CT-LIN-ABC  = PAGLEN-WS + 1.
+           COMPUTE CT-LIN-VAR  = PAGLEN-WS + 1.
 
        LEITURA.
            READ CADESTOQ AT END MOVE "SIM" TO FIM-ARQ.
@@ -124,7 +362,7 @@
            PERFORM LEITURA.
 
        IMPRESSAO.
-           IF CT-LIN GREATER THAN 25
+           IF CT-LIN GREATER THAN PAGLEN-WS
               PERFORM CABECALHO.
            PERFORM IMPDET.
            
@@ -165,6 +403,207 @@
            WRITE REG-REL FROM CAB-04 AFTER ADVANCING 2 LINES.
            WRITE REG-REL FROM LAYOUT AFTER ADVANCING 2 LINES.
 
+       GERA-REPOSICAO.
+           SORT SORTWK2 ON DESCENDING KEY DEFICIT-S
+               INPUT PROCEDURE IS SELECIONA-REORDER
+               GIVING CADESTOQ-REPO.
+           OPEN INPUT CADESTOQ-REPO.
+           PERFORM LEITURA-REPO.
+           PERFORM IMPRIME-REPOSICAO
+               UNTIL FIM-REORDER EQUAL "SIM".
+           CLOSE CADESTOQ-REPO.
+           MOVE TOTAL-REPO TO TOTAL-REPO-ED.
+           WRITE REG-REPO FROM CAB-REPO-03 AFTER ADVANCING 3 LINES.
+
+       SELECIONA-REORDER.
+           OPEN INPUT CADESTOQ.
+           PERFORM UNTIL FIM-CAD-REORD EQUAL "SIM"
+              READ CADESTOQ
+                 AT END MOVE "SIM" TO FIM-CAD-REORD
+                 NOT AT END
+                    IF QTDE-ESTOQUE LESS THAN PONTOREPO
+                       MOVE COD         TO COD-S
+                       MOVE NOME        TO NOME-S
+                       MOVE QTDE-ESTOQUE TO QTDE-S
+                       MOVE PONTOREPO   TO PONTOREPO-S
+                       COMPUTE DEFICIT-S = PONTOREPO - QTDE-ESTOQUE
+                       RELEASE SORT-REPO-REC
+                    END-IF
+              END-READ
+           END-PERFORM.
+           CLOSE CADESTOQ.
+
+       LEITURA-REPO.
+           READ CADESTOQ-REPO AT END MOVE "SIM" TO FIM-REORDER.
+
+       IMPRIME-REPOSICAO.
+           IF CT-LIN-REPO GREATER THAN PAGLEN-WS
+              PERFORM CABECALHO-REPO.
+           ADD 1 TO TOTAL-REPO.
+           MOVE COD-R        TO COD-REPO-REL.
+           MOVE NOME-R       TO NOME-REPO-REL.
+           MOVE QTDE-R       TO QTDE-REPO-REL.
+           MOVE PONTOREPO-R  TO PONTO-REPO-REL.
+           MOVE DEFICIT-R    TO DEFICIT-REPO-REL.
+           WRITE REG-REPO FROM DETALHE-REPO AFTER ADVANCING 1 LINE.
+           ADD 1 TO CT-LIN-REPO.
+           PERFORM LEITURA-REPO.
+
+       CABECALHO-REPO.
+           ADD 1          TO CT-PAG-REPO.
+           MOVE CT-PAG-REPO TO VAR-PAG-REPO.
+           MOVE SPACES    TO REG-REPO.
+           WRITE REG-REPO AFTER ADVANCING PAGE.
+           WRITE REG-REPO FROM CAB-REPO-01 AFTER ADVANCING 1 LINE.
+           WRITE REG-REPO FROM CAB-REPO-02 AFTER ADVANCING 2 LINES.
+           MOVE ZEROS TO CT-LIN-REPO.
+
+       GERA-ABC.
+           SORT SORTWK3 ON DESCENDING KEY CUSTOTT-S3
+               INPUT PROCEDURE IS SELECIONA-ABC
+               GIVING CADESTOQ-ABC.
+           OPEN INPUT CADESTOQ-ABC.
+           PERFORM LEITURA-ABC.
+           PERFORM IMPRIME-ABC
+               UNTIL FIM-ABC EQUAL "SIM".
+           CLOSE CADESTOQ-ABC.
+
+       SELECIONA-ABC.
+           OPEN INPUT CADESTOQ.
+           MOVE "NAO" TO FIM-CAD-REORD.
+           PERFORM UNTIL FIM-CAD-REORD EQUAL "SIM"
+              READ CADESTOQ
+                 AT END MOVE "SIM" TO FIM-CAD-REORD
+                 NOT AT END
+                    MOVE COD         TO COD-S3
+                    MOVE NOME        TO NOME-S3
+                    MOVE QTDE-ESTOQUE TO QTDE-S3
+                    MULTIPLY QTDE-ESTOQUE BY PRECO-UNITARIO
+                       GIVING CUSTOTT-S3
+                    RELEASE SORT-ABC-REC
+              END-READ
+           END-PERFORM.
+           CLOSE CADESTOQ.
+
+       LEITURA-ABC.
+           READ CADESTOQ-ABC AT END MOVE "SIM" TO FIM-ABC.
+
+       IMPRIME-ABC.
+           ADD CUSTOTT-A TO SOMATT-ABC.
+           COMPUTE PCT-CUM-ABC = SOMATT-ABC * 100 / SOMATOTAL.
+           EVALUATE TRUE
+              WHEN PCT-CUM-ABC NOT GREATER THAN 80,00
+                 MOVE "A" TO CLASSE-ABC
+              WHEN PCT-CUM-ABC NOT GREATER THAN 95,00
+                 MOVE "B" TO CLASSE-ABC
+              WHEN OTHER
+                 MOVE "C" TO CLASSE-ABC
+           END-EVALUATE.
+           IF CT-LIN-ABC GREATER THAN PAGLEN-WS
+              PERFORM CABECALHO-ABC.
+           MOVE COD-A         TO COD-ABC-REL.
+           MOVE NOME-A        TO NOME-ABC-REL.
+           MOVE CUSTOTT-A     TO CUSTOTT-ABC-REL.
+           MOVE PCT-CUM-ABC   TO PCT-ABC-REL.
+           MOVE CLASSE-ABC    TO CLASSE-ABC-REL.
+           WRITE REG-ABC FROM DETALHE-ABC AFTER ADVANCING 1 LINE.
+           ADD 1 TO CT-LIN-ABC.
+           PERFORM LEITURA-ABC.
+
+       CABECALHO-ABC.
+           ADD 1          TO CT-PAG-ABC.
+           MOVE CT-PAG-ABC TO VAR-PAG-ABC.
+           MOVE SPACES    TO REG-ABC.
+           WRITE REG-ABC AFTER ADVANCING PAGE.
+           WRITE REG-ABC FROM CAB-ABC-01 AFTER ADVANCING 1 LINE.
+           WRITE REG-ABC FROM CAB-ABC-02 AFTER ADVANCING 2 LINES.
+           MOVE ZEROS TO CT-LIN-ABC.
+
+       GERA-VARIACAO.
+           OPEN OUTPUT RELVAR.
+           OPEN OUTPUT ESTPREV-NOVO.
+           OPEN INPUT ESTPREV.
+           IF ESTPREV-STATUS EQUAL "35"
+              DISPLAY "ESTPREV.DAT NAO ENCONTRADO - SEM COMPARATIVO"
+              MOVE "SIM" TO FIM-PREV
+           ELSE
+              PERFORM LEITURA-PREV
+           END-IF.
+           OPEN INPUT CADESTOQ.
+           PERFORM UNTIL FIM-CAD-VAR EQUAL "SIM"
+              READ CADESTOQ
+                 AT END MOVE "SIM" TO FIM-CAD-VAR
+                 NOT AT END
+                    PERFORM IMPRIME-VARIACAO
+              END-READ
+           END-PERFORM.
+           CLOSE CADESTOQ.
+           IF ESTPREV-STATUS NOT EQUAL "35"
+              CLOSE ESTPREV.
+           CLOSE ESTPREV-NOVO.
+           CLOSE RELVAR.
+           PERFORM ATUALIZA-PREV.
+
+       ATUALIZA-PREV.
+           OPEN INPUT ESTPREV-NOVO.
+           OPEN OUTPUT ESTPREV.
+           MOVE "NAO" TO FIM-PREV.
+           PERFORM LEITURA-PREV-NOVO.
+           PERFORM UNTIL FIM-PREV EQUAL "SIM"
+              MOVE COD-PREV-N     TO COD-PREV
+              MOVE QTDE-PREV-N    TO QTDE-PREV
+              MOVE CUSTOTT-PREV-N TO CUSTOTT-PREV
+              WRITE REG-PREV
+              PERFORM LEITURA-PREV-NOVO
+           END-PERFORM.
+           CLOSE ESTPREV-NOVO.
+           CLOSE ESTPREV.
+
+       LEITURA-PREV-NOVO.
+           READ ESTPREV-NOVO AT END MOVE "SIM" TO FIM-PREV.
+
+       LEITURA-PREV.
+           READ ESTPREV AT END MOVE "SIM" TO FIM-PREV.
+
+       IMPRIME-VARIACAO.
+           MULTIPLY QTDE-ESTOQUE BY PRECO-UNITARIO GIVING CUSTOTT-VAR.
+           MOVE COD            TO COD-PREV-N.
+           MOVE QTDE-ESTOQUE   TO QTDE-PREV-N.
+           MOVE CUSTOTT-VAR    TO CUSTOTT-PREV-N.
+           WRITE REG-PREV-NOVO.
+           PERFORM UNTIL FIM-PREV EQUAL "SIM"
+                        OR COD-PREV NOT LESS THAN COD
+              PERFORM LEITURA-PREV
+           END-PERFORM.
+           IF CT-LIN-VAR GREATER THAN PAGLEN-WS
+              PERFORM CABECALHO-VAR.
+           MOVE COD            TO COD-VAR-REL.
+           MOVE NOME           TO NOME-VAR-REL.
+           IF FIM-PREV EQUAL "SIM" OR COD-PREV NOT EQUAL COD
+              MOVE QTDE-ESTOQUE  TO DIF-QTDE-REL
+              MOVE CUSTOTT-VAR   TO DIF-CUSTO-REL
+              MOVE "(1A EXECUCAO)" TO NOTA-VAR-REL
+           ELSE
+              COMPUTE DIF-QTDE  = QTDE-ESTOQUE - QTDE-PREV
+              COMPUTE DIF-CUSTO = CUSTOTT-VAR - CUSTOTT-PREV
+              MOVE DIF-QTDE      TO DIF-QTDE-REL
+              MOVE DIF-CUSTO     TO DIF-CUSTO-REL
+              MOVE SPACES        TO NOTA-VAR-REL
+              PERFORM LEITURA-PREV
+           END-IF.
+           WRITE REG-VAR FROM DETALHE-VAR AFTER ADVANCING 1 LINE.
+           ADD 1 TO CT-LIN-VAR.
+
+       CABECALHO-VAR.
+           ADD 1          TO CT-PAG-VAR.
+           MOVE CT-PAG-VAR TO VAR-PAG-VAR.
+           MOVE SPACES    TO REG-VAR.
+           WRITE REG-VAR AFTER ADVANCING PAGE.
+           WRITE REG-VAR FROM CAB-VAR-01 AFTER ADVANCING 1 LINE.
+           WRITE REG-VAR FROM CAB-VAR-02 AFTER ADVANCING 2 LINES.
+           MOVE ZEROS TO CT-LIN-VAR.
+
        FIM.
-           CLOSE CADESTOQ
-                 RELESTOQ.
\ No newline at end of file
+           CLOSE RELESTOQ
+                 RELREPO
+                 RELABC.
