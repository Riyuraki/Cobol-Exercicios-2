@@ -0,0 +1,99 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.      EM02EX10.
+       AUTHOR.          MIYAZAKI.
+       INSTALLATION.    MARCELO-PC.
+       DATE-WRITTEN.    20/04/2024.
+       DATE-COMPILED.
+       SECURITY.        SEGURANCA DE EM02.
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  MARCELO-PC.
+       OBJECT-COMPUTER.  FATEC-PC.
+       SPECIAL-NAMES.    DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HISTALU ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD HISTALU
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "HISTALU.DAT".
+       01 REG-HIST-ALU.
+           02 MATRICULA-HIST   PIC 9(7).
+           02 NOME-HIST        PIC X(30).
+           02 TERMO-HIST        PIC X(06).
+           02 MEDIA-HIST        PIC 99V99.
+           02 RESULTADO-HIST    PIC X(10).
+
+       WORKING-STORAGE SECTION.
+       77 FIM-ARQ         PIC X(03) VALUE "NAO".
+       77 FIM-HIST         PIC X(03) VALUE "NAO".
+       77 WS-MATRICULA    PIC 9(7).
+       77 SOMA-MEDIAS     PIC 9(5)V99 VALUE ZEROES.
+       77 QTD-TERMOS      PIC 9(3) VALUE ZEROES.
+       77 MEDIA-GERAL     PIC 99V99 VALUE ZEROES.
+
+       01 WS-MEDIA-EDIT   PIC Z9,99.
+
+       PROCEDURE DIVISION.
+
+       PERFORM INICIO.
+       PERFORM CONSULTA
+           UNTIL FIM-ARQ EQUAL "SIM".
+       PERFORM FIM.
+       STOP RUN.
+
+       INICIO.
+           DISPLAY "HISTORICO ESCOLAR - CONSULTA POR MATRICULA".
+           DISPLAY "DIGITE 0000000 PARA TERMINAR".
+
+       CONSULTA.
+           DISPLAY "MATRICULA: " WITH NO ADVANCING.
+           ACCEPT WS-MATRICULA.
+           IF WS-MATRICULA EQUAL ZEROES
+              MOVE "SIM" TO FIM-ARQ
+           ELSE
+              PERFORM IMPRIME-HISTORICO.
+
+       IMPRIME-HISTORICO.
+           MOVE ZEROES TO SOMA-MEDIAS QTD-TERMOS.
+           OPEN INPUT HISTALU.
+           MOVE "NAO" TO FIM-HIST.
+           PERFORM LEITURA-HIST.
+           PERFORM UNTIL FIM-HIST EQUAL "SIM"
+              IF MATRICULA-HIST EQUAL WS-MATRICULA
+                 PERFORM IMPRIME-LINHA-HIST
+              END-IF
+              PERFORM LEITURA-HIST
+           END-PERFORM.
+           CLOSE HISTALU.
+           PERFORM IMPRIME-RESUMO.
+
+       LEITURA-HIST.
+           READ HISTALU AT END MOVE "SIM" TO FIM-HIST.
+
+       IMPRIME-LINHA-HIST.
+           MOVE MEDIA-HIST TO WS-MEDIA-EDIT.
+           DISPLAY "TERMO " TERMO-HIST
+               " MEDIA " WS-MEDIA-EDIT
+               " RESULTADO " RESULTADO-HIST.
+           ADD MEDIA-HIST TO SOMA-MEDIAS.
+           ADD 1 TO QTD-TERMOS.
+
+       IMPRIME-RESUMO.
+           IF QTD-TERMOS GREATER THAN ZEROES
+              DIVIDE SOMA-MEDIAS BY QTD-TERMOS GIVING MEDIA-GERAL
+              MOVE MEDIA-GERAL TO WS-MEDIA-EDIT
+              DISPLAY "MEDIA GERAL DO ALUNO: " WS-MEDIA-EDIT
+              DISPLAY "TOTAL DE TERMOS ENCONTRADOS: " QTD-TERMOS
+           ELSE
+              DISPLAY "NENHUM HISTORICO ENCONTRADO PARA ESTA MATRICULA".
+
+       FIM.
+           CONTINUE.
