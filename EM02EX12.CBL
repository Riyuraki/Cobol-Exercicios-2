@@ -0,0 +1,201 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.      EM02EX12.
+       AUTHOR.          MIYAZAKI.
+       INSTALLATION.    MARCELO-PC.
+       DATE-WRITTEN.    20/04/2024.
+       DATE-COMPILED.
+       SECURITY.        SEGURANCA DE EM02.
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  MARCELO-PC.
+       OBJECT-COMPUTER.  FATEC-PC.
+       SPECIAL-NAMES.    DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RELSOCIO ASSIGN TO DISK.
+           SELECT ARQREP ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RELOCOR ASSIGN TO DISK.
+           SELECT RELRESUMO ASSIGN TO DISK.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD RELSOCIO
+           LABEL RECORD IS OMITTED.
+       01 REG-SOC-IN    PIC X(80).
+
+       FD ARQREP
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID "ARQREP.DAT".
+       01 REG-REP.
+           02 MATRICULA-REP    PIC 9(7).
+           02 NOME-REP         PIC X(30).
+           02 NOTA1-REP        PIC 9(2)V9(2).
+           02 NOTA2-REP        PIC 9(2)V9(2).
+           02 NOTA3-REP        PIC 9(2)V9(2).
+           02 FALTAS-REP       PIC 9(02).
+           02 SEXO-REP         PIC X(1).
+
+       FD RELOCOR
+           LABEL RECORD IS OMITTED.
+       01 REGRUIM-IN    PIC X(80).
+
+       FD RELRESUMO
+           LABEL RECORD IS OMITTED.
+       01 REG-RESUMO    PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77 FIM-SOC              PIC X(03) VALUE "NAO".
+       77 FIM-REP              PIC X(03) VALUE "NAO".
+       77 FIM-COR              PIC X(03) VALUE "NAO".
+       77 QTD-SOCIOS-ATRASADOS PIC 9(05) VALUE ZEROES.
+       77 QTD-REJEITADOS       PIC 9(05) VALUE ZEROES.
+       77 QTD-CLIENTES-RUINS   PIC 9(05) VALUE ZEROES.
+       77 WS-HOJE              PIC 9(08) VALUE ZEROES.
+
+       01 WS-DATA-ED.
+           02 WS-ANO    PIC 9(04).
+           02 FILLER    PIC X VALUE "/".
+           02 WS-MES    PIC 9(02).
+           02 FILLER    PIC X VALUE "/".
+           02 WS-DIA    PIC 9(02).
+
+       01 CAB-01.
+           02 FILLER    PIC X(23) VALUE SPACES.
+           02 FILLER    PIC X(17) VALUE "RESUMO DIARIO DE ".
+           02 FILLER    PIC X(15) VALUE "EXCECOES - EM02".
+           02 FILLER    PIC X(25) VALUE SPACES.
+
+       01 CAB-02.
+           02 FILLER    PIC X(30) VALUE SPACES.
+           02 FILLER    PIC X(06) VALUE "DATA: ".
+           02 DATA-CAB  PIC X(10).
+           02 FILLER    PIC X(34) VALUE SPACES.
+
+       01 LINHA-SOCIOS.
+           02 FILLER    PIC X(08) VALUE SPACES.
+           02 FILLER    PIC X(46)
+              VALUE "SOCIOS ATRASADOS (EM02EX01 / RELSOCIO)......: ".
+           02 QTD-SOC-ED PIC ZZZZ9.
+
+       01 LINHA-REJEITADOS.
+           02 FILLER    PIC X(08) VALUE SPACES.
+           02 FILLER    PIC X(46)
+              VALUE "ALUNOS REPROVADOS (EM02EX05 / ARQREP).......: ".
+           02 QTD-REP-ED PIC ZZZZ9.
+
+       01 LINHA-CLIENTES.
+           02 FILLER    PIC X(08) VALUE SPACES.
+           02 FILLER    PIC X(46)
+              VALUE "CLIENTES INCONSISTENTES (EM02EX06 / RELOCOR): ".
+           02 QTD-COR-ED PIC ZZZZ9.
+
+       01 CAB-03.
+           02 FILLER    PIC X(08) VALUE SPACES.
+           02 FILLER    PIC X(30)
+              VALUE "DESTAQUES DE RELSOCIO:".
+
+       PROCEDURE DIVISION.
+
+       PERFORM INICIO.
+       PERFORM CONTA-SOCIOS.
+       PERFORM CONTA-REJEITADOS.
+       PERFORM CONTA-CLIENTES-RUINS.
+       PERFORM IMPRIME-RESUMO.
+       PERFORM FIM.
+       STOP RUN.
+
+       INICIO.
+           DISPLAY "EM02EX12 - RESUMO DIARIO DE EXCECOES".
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-HOJE.
+           MOVE WS-HOJE(1:4) TO WS-ANO.
+           MOVE WS-HOJE(5:2) TO WS-MES.
+           MOVE WS-HOJE(7:2) TO WS-DIA.
+           OPEN OUTPUT RELRESUMO.
+
+       CONTA-SOCIOS.
+           OPEN INPUT RELSOCIO.
+           PERFORM LEITURA-SOC.
+           PERFORM UNTIL FIM-SOC EQUAL "SIM"
+              IF REG-SOC-IN(9:27) EQUAL "TOTAL DE SOCIOS ATRASADOS: "
+                 MOVE REG-SOC-IN(36:5) TO QTD-SOCIOS-ATRASADOS
+              END-IF
+              PERFORM LEITURA-SOC
+           END-PERFORM.
+           CLOSE RELSOCIO.
+
+       LEITURA-SOC.
+           READ RELSOCIO
+              AT END
+                 MOVE "SIM" TO FIM-SOC.
+
+       CONTA-REJEITADOS.
+           OPEN INPUT ARQREP.
+           PERFORM LEITURA-REP.
+           PERFORM UNTIL FIM-REP EQUAL "SIM"
+              ADD 1 TO QTD-REJEITADOS
+              PERFORM LEITURA-REP
+           END-PERFORM.
+           CLOSE ARQREP.
+
+       LEITURA-REP.
+           READ ARQREP
+              AT END
+                 MOVE "SIM" TO FIM-REP.
+
+       CONTA-CLIENTES-RUINS.
+           OPEN INPUT RELOCOR.
+           PERFORM LEITURA-COR.
+           PERFORM UNTIL FIM-COR EQUAL "SIM"
+              IF REGRUIM-IN(8:3) IS NUMERIC
+                 ADD 1 TO QTD-CLIENTES-RUINS
+              END-IF
+              PERFORM LEITURA-COR
+           END-PERFORM.
+           CLOSE RELOCOR.
+
+       LEITURA-COR.
+           READ RELOCOR
+              AT END
+                 MOVE "SIM" TO FIM-COR.
+
+       IMPRIME-RESUMO.
+           MOVE WS-DATA-ED TO DATA-CAB.
+           WRITE REG-RESUMO FROM CAB-01 AFTER ADVANCING 1 LINE.
+           WRITE REG-RESUMO FROM CAB-02 AFTER ADVANCING 2 LINES.
+           MOVE QTD-SOCIOS-ATRASADOS TO QTD-SOC-ED.
+           WRITE REG-RESUMO FROM LINHA-SOCIOS AFTER ADVANCING 3 LINES.
+           MOVE QTD-REJEITADOS TO QTD-REP-ED.
+           WRITE REG-RESUMO FROM LINHA-REJEITADOS AFTER ADVANCING 2
+              LINES.
+           MOVE QTD-CLIENTES-RUINS TO QTD-COR-ED.
+           WRITE REG-RESUMO FROM LINHA-CLIENTES AFTER ADVANCING 2
+              LINES.
+           PERFORM REIMPRIME-DESTAQUES-SOCIOS.
+
+       REIMPRIME-DESTAQUES-SOCIOS.
+           WRITE REG-RESUMO FROM CAB-03 AFTER ADVANCING 3 LINES.
+           OPEN INPUT RELSOCIO.
+           MOVE "NAO" TO FIM-SOC.
+           PERFORM LEITURA-SOC.
+           PERFORM UNTIL FIM-SOC EQUAL "SIM"
+              IF REG-SOC-IN(9:27) EQUAL "TOTAL DE SOCIOS ATRASADOS: "
+                 OR REG-SOC-IN(9:27) EQUAL "VALOR TOTAL ATRASADO     : "
+                 OR REG-SOC-IN(9:27) EQUAL "ATE 30 DIAS (EM DIA)    : "
+                 OR REG-SOC-IN(9:27) EQUAL "31 A 60 DIAS             : "
+                 OR REG-SOC-IN(9:27) EQUAL "61 A 90 DIAS             : "
+                 OR REG-SOC-IN(9:27) EQUAL "ACIMA DE 90 DIAS         : "
+                 WRITE REG-RESUMO FROM REG-SOC-IN AFTER ADVANCING 1
+                    LINE
+              END-IF
+              PERFORM LEITURA-SOC
+           END-PERFORM.
+           CLOSE RELSOCIO.
+
+       FIM.
+           CLOSE RELRESUMO.
+           DISPLAY "RESUMO GERADO EM RELRESUMO.DAT".
