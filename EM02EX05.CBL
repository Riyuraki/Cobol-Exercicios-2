@@ -19,7 +19,19 @@
            ORGANIZATION IS LINE SEQUENTIAL.
            SELECT ARQREP ASSIGN TO DISK
            ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT RELAPROV ASSIGN TO DISK.                                                                                                                                                                                                                                                                                                                                                                                                                                                                                                                                                                                                                               
+           SELECT RELAPROV ASSIGN TO DISK.
+           SELECT PARMALU ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS PARMALU-STATUS.
+           SELECT RELHONRA ASSIGN TO DISK.
+           SELECT HISTALU ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CKPEX05 ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CKPEX05-STATUS.
+           SELECT PARMPAG ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS PARMPAG-STATUS.
 
        DATA DIVISION.
 
@@ -52,16 +64,91 @@
            LABEL RECORD IS OMITTED.
        01 REG-APV       PIC X(80).
 
+       FD PARMALU
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "PARMALU.DAT".
+       01 REG-PARM-ALU.
+           02 PESO1-PARM    PIC 9V99.
+           02 PESO2-PARM    PIC 9V99.
+           02 PESO3-PARM    PIC 9V99.
+           02 TERMO-PARM    PIC X(06).
+
+       FD RELHONRA
+           LABEL RECORD IS OMITTED.
+       01 REG-HON       PIC X(80).
+
+       FD HISTALU
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "HISTALU.DAT".
+       01 REG-HIST-ALU.
+           02 MATRICULA-HIST   PIC 9(7).
+           02 NOME-HIST        PIC X(30).
+           02 TERMO-HIST        PIC X(06).
+           02 MEDIA-HIST        PIC 99V99.
+           02 RESULTADO-HIST    PIC X(10).
+
+       FD CKPEX05
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CKPEX05.DAT".
+       01 REG-CKP-EX05.
+           02 ULTIMA-CHAVE-CKP  PIC 9(07).
+           02 CKP-COMPLETO      PIC X(03).
+           02 CT-LIDOS-CKP      PIC 9(05).
+           02 CT-REJEITADOS-CKP PIC 9(05).
+           02 SOMAALU-CKP       PIC 99999.
+           02 MEDIATT-CKP       PIC 999V99.
+           02 ALUAPV-CKP        PIC 999.
+           02 SOMAALU-M-CKP     PIC 99999.
+           02 SOMAALU-F-CKP     PIC 99999.
+           02 MEDIATT-M-CKP     PIC 999V99.
+           02 MEDIATT-F-CKP     PIC 999V99.
+           02 ALUAPV-M-CKP      PIC 999.
+           02 ALUAPV-F-CKP      PIC 999.
+           02 ALUHON-CKP        PIC 999.
+
+       FD PARMPAG
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "PARMPAG.DAT".
+       COPY "PARMPAG.CPY".
+
        WORKING-STORAGE SECTION.
        77 FIM-ARQ       PIC X(03) VALUE "NAO".
-       77 CT-LIN        PIC 9(02) VALUE 31.
+       77 CT-LIN        PIC 9(02) VALUE ZEROES.
        77 CT-PAG        PIC 9(02) VALUE ZEROES.
+       77 PAGLEN-WS     PIC 9(02) VALUE 30.
+       77 PARMPAG-STATUS PIC X(02) VALUE ZEROES.
        77 SOMAALU       PIC 99999 VALUE ZEROES.
        77 MEDIATT	PIC 999V99 VALUE ZEROES.
        77 SOMANOTA      PIC 99V99 VALUE ZEROES.
        77 MEDIAALU      PIC 99V99 VALUE ZEROES.
        77 MEDIATOTAL    PIC 99V99 VALUE ZEROES.
        77 ALUAPV        PIC 999 VALUE ZEROES.
+       77 PARMALU-STATUS PIC X(02) VALUE ZEROES.
+       77 PESO1-WS       PIC 9V99 VALUE 0,20.
+       77 PESO2-WS       PIC 9V99 VALUE 0,30.
+       77 PESO3-WS       PIC 9V99 VALUE 0,50.
+       77 SOMAPESOS-WS   PIC 9V99 VALUE 1,00.
+       77 CT-LIN-HON     PIC 9(02) VALUE ZEROES.
+       77 CT-PAG-HON     PIC 9(02) VALUE ZEROES.
+       77 ALUHON         PIC 999 VALUE ZEROES.
+       77 NOTA-HONRA     PIC 99V99 VALUE 9,00.
+       77 TERMO-WS       PIC X(06) VALUE SPACES.
+       77 WS-DATA-ATUAL  PIC 9(08) VALUE ZEROES.
+       77 CKPEX05-STATUS PIC X(02) VALUE ZEROES.
+       77 WS-RESTART     PIC X(03) VALUE "NAO".
+       77 ULTIMA-CHAVE-WS PIC 9(07) VALUE ZEROES.
+       77 CT-CKP         PIC 9(05) VALUE ZEROES.
+       77 CT-LIDOS       PIC 9(05) VALUE ZEROES.
+       77 WS-PULADOS     PIC 9(05) VALUE ZEROES.
+       77 CT-REJEITADOS  PIC 9(05) VALUE ZEROES.
+       77 SOMAALU-M      PIC 99999 VALUE ZEROES.
+       77 SOMAALU-F      PIC 99999 VALUE ZEROES.
+       77 MEDIATT-M      PIC 999V99 VALUE ZEROES.
+       77 MEDIATT-F      PIC 999V99 VALUE ZEROES.
+       77 MEDIATOTAL-M   PIC 99V99 VALUE ZEROES.
+       77 MEDIATOTAL-F   PIC 99V99 VALUE ZEROES.
+       77 ALUAPV-M       PIC 999 VALUE ZEROES.
+       77 ALUAPV-F       PIC 999 VALUE ZEROES.
 
        01 CAB-01.
            02 FILLER    PIC X(30) VALUE SPACES.
@@ -99,46 +186,264 @@
        01 CAB-04.
            02 FILLER    PIC X(7) VALUE SPACES.
            02 FILLER    PIC X(27) VALUE "MEDIA GERAL DA TURMA     : ".
-           02 MEDIATT-REL PIC Z9,99.                                                                                                                                                                                                                                                                                                                                                                                                     
+           02 MEDIATT-REL PIC Z9,99.
+
+       01 CAB-HON-01.
+           02 FILLER    PIC X(26) VALUE SPACES.
+           02 FILLER    PIC X(20) VALUE "QUADRO DE HONRA".
+           02 FILLER    PIC X(18) VALUE SPACES.
+           02 FILLER    PIC X(05) VALUE "PAG. ".
+           02 VAR-PAG-HON PIC ZZ9.
+           02 FILLER    PIC X(03) VALUE SPACES.
+
+       01 CAB-HON-02.
+           02 FILLER    PIC X(7) VALUE SPACES.
+           02 FILLER    PIC X(6) VALUE "NUMERO".
+           02 FILLER    PIC X(15) VALUE SPACES.
+           02 FILLER    PIC X(13) VALUE "NOME DO ALUNO".
+           02 FILLER    PIC X(10) VALUE SPACES.
+           02 FILLER    PIC X(5) VALUE "MEDIA".
+
+       01 DETALHE-HON.
+           02 FILLER        PIC X(7) VALUE SPACES.
+           02 MATRICULA-HON PIC X(8).
+           02 FILLER        PIC X(11) VALUE SPACES.
+           02 NOME-HON      PIC X(30).
+           02 FILLER        PIC X(5) VALUE SPACES.
+           02 MEDIA-HON     PIC Z9,99.
+
+       01 CAB-HON-03.
+           02 FILLER    PIC X(7) VALUE SPACES.
+           02 FILLER    PIC X(27) VALUE "TOTAL NO QUADRO DE HONRA: ".
+           02 ALUHON-REL   PIC 999.
+
+       01 CAB-05.
+           02 FILLER    PIC X(7) VALUE SPACES.
+           02 FILLER    PIC X(27) VALUE "REGISTROS LIDOS (ARQALU): ".
+           02 CT-LIDOS-REL PIC ZZZZ9.
+
+       01 CAB-06.
+           02 FILLER    PIC X(7) VALUE SPACES.
+           02 FILLER    PIC X(27) VALUE "GRAVADOS EM ARQREP      : ".
+           02 CT-REJEITADOS-REL PIC ZZZZ9.
+
+       01 CAB-07.
+           02 FILLER    PIC X(7) VALUE SPACES.
+           02 FILLER    PIC X(27) VALUE "APROVADOS SEXO MASCULINO : ".
+           02 ALUAPV-M-REL PIC 999.
+           02 FILLER    PIC X(5) VALUE SPACES.
+           02 FILLER    PIC X(14) VALUE "MEDIA TURMA M:".
+           02 MEDIATOTAL-M-REL PIC Z9,99.
+
+       01 CAB-08.
+           02 FILLER    PIC X(7) VALUE SPACES.
+           02 FILLER    PIC X(27) VALUE "APROVADOS SEXO FEMININO  : ".
+           02 ALUAPV-F-REL PIC 999.
+           02 FILLER    PIC X(5) VALUE SPACES.
+           02 FILLER    PIC X(14) VALUE "MEDIA TURMA F:".
+           02 MEDIATOTAL-F-REL PIC Z9,99.
 
        PROCEDURE DIVISION.
 
        PERFORM INICIO.
-       PERFORM PRINCIPAL 
+       PERFORM PRINCIPAL
            UNTIL FIM-ARQ EQUAL "SIM".
        PERFORM RODAPE.
+       PERFORM GRAVA-CKP-FIM.
        PERFORM FIM.
-       STOP RUN.
+       GOBACK.
 
        INICIO.
-           OPEN INPUT ARQALU
-                OUTPUT ARQREP
-                OUTPUT RELAPROV.
+           OPEN INPUT ARQALU.
+           PERFORM LE-CHECKPOINT.
+           IF WS-RESTART EQUAL "SIM"
+              OPEN EXTEND ARQREP
+                   EXTEND RELAPROV
+                   EXTEND RELHONRA
+              OPEN EXTEND HISTALU
+              DISPLAY "RETOMANDO APOS MATRICULA " ULTIMA-CHAVE-WS
+           ELSE
+              OPEN OUTPUT ARQREP
+                   OUTPUT RELAPROV
+                   OUTPUT RELHONRA
+              OPEN OUTPUT HISTALU
+           END-IF.
+           PERFORM LE-PARMALU.
+           PERFORM LE-PARMPAG.
            PERFORM LEITURA.
+           IF WS-RESTART EQUAL "SIM"
+              PERFORM PULA-PROCESSADOS
+                 UNTIL FIM-ARQ EQUAL "SIM"
+                    OR WS-PULADOS NOT LESS THAN CT-LIDOS-CKP
+           END-IF.
+
+       LE-CHECKPOINT.
+           OPEN INPUT CKPEX05.
+           IF CKPEX05-STATUS EQUAL "35"
+              MOVE "NAO" TO WS-RESTART
+           ELSE
+              READ CKPEX05
+                 AT END
+                    MOVE "NAO" TO WS-RESTART
+                 NOT AT END
+                    IF CKP-COMPLETO EQUAL "SIM"
+                       MOVE "NAO" TO WS-RESTART
+                    ELSE
+                       MOVE "SIM" TO WS-RESTART
+                       MOVE ULTIMA-CHAVE-CKP    TO ULTIMA-CHAVE-WS
+                       MOVE CT-LIDOS-CKP        TO CT-LIDOS
+                       MOVE CT-REJEITADOS-CKP   TO CT-REJEITADOS
+                       MOVE SOMAALU-CKP         TO SOMAALU
+                       MOVE MEDIATT-CKP         TO MEDIATT
+                       MOVE ALUAPV-CKP          TO ALUAPV
+                       MOVE SOMAALU-M-CKP       TO SOMAALU-M
+                       MOVE SOMAALU-F-CKP       TO SOMAALU-F
+                       MOVE MEDIATT-M-CKP       TO MEDIATT-M
+                       MOVE MEDIATT-F-CKP       TO MEDIATT-F
+                       MOVE ALUAPV-M-CKP        TO ALUAPV-M
+                       MOVE ALUAPV-F-CKP        TO ALUAPV-F
+                       MOVE ALUHON-CKP          TO ALUHON
+                    END-IF
+              END-READ
+              CLOSE CKPEX05.
+
+       PULA-PROCESSADOS.
+           ADD 1 TO WS-PULADOS.
+           PERFORM LEITURA.
+
+       GRAVA-CHECKPOINT.
+           MOVE MATRICULA     TO ULTIMA-CHAVE-CKP.
+           MOVE "NAO"         TO CKP-COMPLETO.
+           MOVE CT-LIDOS      TO CT-LIDOS-CKP.
+           MOVE CT-REJEITADOS TO CT-REJEITADOS-CKP.
+           MOVE SOMAALU       TO SOMAALU-CKP.
+           MOVE MEDIATT       TO MEDIATT-CKP.
+           MOVE ALUAPV        TO ALUAPV-CKP.
+           MOVE SOMAALU-M     TO SOMAALU-M-CKP.
+           MOVE SOMAALU-F     TO SOMAALU-F-CKP.
+           MOVE MEDIATT-M     TO MEDIATT-M-CKP.
+           MOVE MEDIATT-F     TO MEDIATT-F-CKP.
+           MOVE ALUAPV-M      TO ALUAPV-M-CKP.
+           MOVE ALUAPV-F      TO ALUAPV-F-CKP.
+           MOVE ALUHON        TO ALUHON-CKP.
+           OPEN OUTPUT CKPEX05.
+           WRITE REG-CKP-EX05.
+           CLOSE CKPEX05.
+
+       GRAVA-CKP-FIM.
+           MOVE MATRICULA     TO ULTIMA-CHAVE-CKP.
+           MOVE "SIM"         TO CKP-COMPLETO.
+           MOVE CT-LIDOS      TO CT-LIDOS-CKP.
+           MOVE CT-REJEITADOS TO CT-REJEITADOS-CKP.
+           MOVE SOMAALU       TO SOMAALU-CKP.
+           MOVE MEDIATT       TO MEDIATT-CKP.
+           MOVE ALUAPV        TO ALUAPV-CKP.
+           MOVE SOMAALU-M     TO SOMAALU-M-CKP.
+           MOVE SOMAALU-F     TO SOMAALU-F-CKP.
+           MOVE MEDIATT-M     TO MEDIATT-M-CKP.
+           MOVE MEDIATT-F     TO MEDIATT-F-CKP.
+           MOVE ALUAPV-M      TO ALUAPV-M-CKP.
+           MOVE ALUAPV-F      TO ALUAPV-F-CKP.
+           MOVE ALUHON        TO ALUHON-CKP.
+           OPEN OUTPUT CKPEX05.
+           WRITE REG-CKP-EX05.
+           CLOSE CKPEX05.
+
+       LE-PARMPAG.
+           OPEN INPUT PARMPAG.
+           IF PARMPAG-STATUS EQUAL "35"
+              DISPLAY "PARMPAG.DAT NAO ENCONTRADO - USANDO PADRAO"
+           ELSE
+              READ PARMPAG
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    IF LINHAS-POR-PAG-PARM NOT EQUAL ZEROES
+                       MOVE LINHAS-POR-PAG-PARM TO PAGLEN-WS
+                    END-IF
+              END-READ
+              CLOSE PARMPAG.
+           COMPUTE CT-LIN     = PAGLEN-WS + 1.
+           COMPUTE CT-LIN-HON = PAGLEN-WS + 1.
+
+       LE-PARMALU.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-ATUAL.
+           MOVE WS-DATA-ATUAL(1:6) TO TERMO-WS.
+           OPEN INPUT PARMALU.
+           IF PARMALU-STATUS EQUAL "35"
+              DISPLAY "PARMALU.DAT NAO ENCONTRADO - USANDO PESOS PADRAO"
+           ELSE
+              READ PARMALU
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    MOVE PESO1-PARM TO PESO1-WS
+                    MOVE PESO2-PARM TO PESO2-WS
+                    MOVE PESO3-PARM TO PESO3-WS
+                    ADD PESO1-WS PESO2-WS PESO3-WS GIVING SOMAPESOS-WS
+                    IF TERMO-PARM NOT EQUAL SPACES
+                       MOVE TERMO-PARM TO TERMO-WS
+                    END-IF
+              END-READ
+              CLOSE PARMALU.
 
        LEITURA.
            READ ARQALU AT END MOVE "SIM" TO FIM-ARQ.
 
        PRINCIPAL.
+           ADD 1 TO CT-LIDOS.
            PERFORM CALCULO.
            PERFORM SELECAO.
+           ADD 1 TO CT-CKP.
+           IF CT-CKP GREATER THAN 49
+              PERFORM GRAVA-CHECKPOINT
+              MOVE ZEROES TO CT-CKP
+           END-IF.
            PERFORM LEITURA.
 
        CALCULO.
-           ADD NOTA1 NOTA2 NOTA3 GIVING SOMANOTA.
-           DIVIDE SOMANOTA BY 3 GIVING MEDIAALU.
+           COMPUTE SOMANOTA =
+              (NOTA1 * PESO1-WS) + (NOTA2 * PESO2-WS)
+              + (NOTA3 * PESO3-WS).
+           DIVIDE SOMANOTA BY SOMAPESOS-WS GIVING MEDIAALU.
            ADD 1 TO SOMAALU.
-           ADD MEDIAALU TO MEDIATT.       
+           ADD MEDIAALU TO MEDIATT.
+           EVALUATE FUNCTION UPPER-CASE(SEXO)
+              WHEN "M"
+                 ADD 1        TO SOMAALU-M
+                 ADD MEDIAALU TO MEDIATT-M
+              WHEN "F"
+                 ADD 1        TO SOMAALU-F
+                 ADD MEDIAALU TO MEDIATT-F
+           END-EVALUATE.
 
        SELECAO.
            IF MEDIAALU LESS THAN 7 OR FALTAS GREATER THAN 15
+                MOVE "REPROVADO" TO RESULTADO-HIST
                 PERFORM GRAVACAO
            ELSE
+                MOVE "APROVADO" TO RESULTADO-HIST
                 ADD 1 TO ALUAPV
-                PERFORM IMPRESSAO.
+                EVALUATE FUNCTION UPPER-CASE(SEXO)
+                   WHEN "M" ADD 1 TO ALUAPV-M
+                   WHEN "F" ADD 1 TO ALUAPV-F
+                END-EVALUATE
+                PERFORM IMPRESSAO
+                IF MEDIAALU NOT LESS THAN NOTA-HONRA
+                   PERFORM IMPRIME-HONRA
+                END-IF
+           END-IF.
+           PERFORM GRAVA-HISTORICO.
+
+       GRAVA-HISTORICO.
+           MOVE MATRICULA  TO MATRICULA-HIST.
+           MOVE NOME        TO NOME-HIST.
+           MOVE TERMO-WS    TO TERMO-HIST.
+           MOVE MEDIAALU    TO MEDIA-HIST.
+           WRITE REG-HIST-ALU.
 
        IMPRESSAO.
-           IF CT-LIN GREATER THAN 30
+           IF CT-LIN GREATER THAN PAGLEN-WS
               PERFORM CABECALHO.
            PERFORM IMPDET.
            
@@ -168,6 +473,47 @@
            MOVE SPACES	   TO REG-APV.
            WRITE REG-APV FROM CAB-03 AFTER ADVANCING 4 LINES.
            WRITE REG-APV FROM CAB-04 AFTER ADVANCING 1 LINE.
+           MOVE ALUHON    TO ALUHON-REL.
+           MOVE SPACES    TO REG-HON.
+           WRITE REG-HON FROM CAB-HON-03 AFTER ADVANCING 3 LINES.
+           MOVE CT-LIDOS      TO CT-LIDOS-REL.
+           MOVE CT-REJEITADOS TO CT-REJEITADOS-REL.
+           MOVE SPACES        TO REG-APV.
+           WRITE REG-APV FROM CAB-05 AFTER ADVANCING 2 LINES.
+           WRITE REG-APV FROM CAB-06 AFTER ADVANCING 1 LINE.
+           IF SOMAALU-M GREATER THAN ZEROES
+              DIVIDE MEDIATT-M BY SOMAALU-M GIVING MEDIATOTAL-M
+           END-IF.
+           IF SOMAALU-F GREATER THAN ZEROES
+              DIVIDE MEDIATT-F BY SOMAALU-F GIVING MEDIATOTAL-F
+           END-IF.
+           MOVE ALUAPV-M      TO ALUAPV-M-REL.
+           MOVE MEDIATOTAL-M  TO MEDIATOTAL-M-REL.
+           MOVE ALUAPV-F      TO ALUAPV-F-REL.
+           MOVE MEDIATOTAL-F  TO MEDIATOTAL-F-REL.
+           WRITE REG-APV FROM CAB-07 AFTER ADVANCING 2 LINES.
+           WRITE REG-APV FROM CAB-08 AFTER ADVANCING 1 LINE.
+
+       IMPRIME-HONRA.
+           IF CT-LIN-HON GREATER THAN PAGLEN-WS
+              PERFORM CABECALHO-HON.
+           MOVE MATRICULA(1:6)   TO MATRICULA-HON(1:6).
+           MOVE "-" TO MATRICULA-HON(7:1).
+           MOVE MATRICULA(7:1)   TO MATRICULA-HON(8:1).
+           MOVE NOME         TO NOME-HON.
+           MOVE MEDIAALU     TO MEDIA-HON.
+           WRITE REG-HON FROM DETALHE-HON AFTER ADVANCING 2 LINES.
+           ADD 1 TO CT-LIN-HON.
+           ADD 1 TO ALUHON.
+
+       CABECALHO-HON.
+           ADD 1             TO CT-PAG-HON.
+           MOVE CT-PAG-HON   TO VAR-PAG-HON.
+           MOVE SPACES       TO REG-HON.
+           WRITE REG-HON AFTER ADVANCING PAGE.
+           WRITE REG-HON FROM CAB-HON-01 AFTER ADVANCING 1 LINE.
+           WRITE REG-HON FROM CAB-HON-02 AFTER ADVANCING 2 LINES.
+           MOVE ZEROS TO CT-LIN-HON.
 
        GRAVACAO.
            MOVE MATRICULA  TO MATRICULA-REP.
@@ -178,8 +524,11 @@
            MOVE FALTAS     TO FALTAS-REP.
            MOVE SEXO	   TO SEXO-REP.
            WRITE REG-REP.
+           ADD 1           TO CT-REJEITADOS.
                 
        FIM.
            CLOSE ARQALU
                  ARQREP
-                 RELAPROV.
\ No newline at end of file
+                 RELAPROV
+                 RELHONRA
+                 HISTALU.
\ No newline at end of file
