@@ -17,7 +17,17 @@
        FILE-CONTROL.
            SELECT CADENT ASSIGN TO DISK
            ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT RELSAI ASSIGN TO DISK.                                                                                                                                                                                                                                                                                                                                                                                                                                                                                                                                                                                                                               
+           SELECT RELSAI ASSIGN TO DISK.
+           SELECT PARMENT ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS PARMENT-STATUS.
+           SELECT RELHIST ASSIGN TO DISK.
+           SELECT PARMPAG ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS PARMPAG-STATUS.
+           SELECT CADENT-ORD ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORTWK4 ASSIGN TO SORTWK04.
 
        DATA DIVISION.
 
@@ -34,12 +44,58 @@
            LABEL RECORD IS OMITTED.
        01 REG-REL       PIC X(80).
 
+       FD PARMENT
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "PARMENT.DAT".
+       01 REG-PARM.
+           02 SEXO-PARM     PIC X(01).
+           02 SALARIO-PARM  PIC 9(5)V9(2).
+
+       FD RELHIST
+           LABEL RECORD IS OMITTED.
+       01 REG-HIST      PIC X(80).
+
+       FD PARMPAG
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "PARMPAG.DAT".
+       COPY "PARMPAG.CPY".
+
+       FD CADENT-ORD
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADENT_ORD.DAT".
+       01 REG-ENT-O.
+           02 COD-O     PIC 9(07).
+           02 NOME-O    PIC X(30).
+           02 SALARIO-O PIC 9(5)V9(2).
+           02 SEXO-O    PIC X(01).
+
+       SD SORTWK4.
+       01 SORT-ENT-REC.
+           02 COD-S4     PIC 9(07).
+           02 NOME-S4    PIC X(30).
+           02 SALARIO-S4 PIC 9(5)V9(2).
+           02 SEXO-S4    PIC X(01).
+
        WORKING-STORAGE SECTION.
        77 FIM-ARQ       PIC X(03) 	VALUE "NAO".
-       77 CT-LIN        PIC 9(02) 	VALUE 21.
+       77 CT-LIN        PIC 9(02) 	VALUE ZEROES.
        77 CT-PAG        PIC 9(02) 	VALUE ZEROES.
+       77 PAGLEN-WS     PIC 9(02) VALUE 20.
+       77 PARMPAG-STATUS PIC X(02) VALUE ZEROES.
        77 SOMASAL	PIC 9(14)V9(2)  VALUE ZEROES.
        77 SOMACLI       PIC 9(5) 	VALUE ZEROES.
+       77 PARMENT-STATUS   PIC X(02) VALUE ZEROES.
+       77 SEXO-WS          PIC X(01) VALUE "F".
+       77 SALARIO-WS        PIC 9(5)V9(2) VALUE 5000,00.
+       77 CONT-FX1          PIC 9(05) VALUE ZEROES.
+       77 CONT-FX2          PIC 9(05) VALUE ZEROES.
+       77 CONT-FX3          PIC 9(05) VALUE ZEROES.
+       77 CONT-FX4          PIC 9(05) VALUE ZEROES.
+       77 PRIMEIRO-REG      PIC X(03) VALUE "SIM".
+       77 FAIXA-ANT         PIC 9(01) VALUE ZEROES.
+       77 FAIXA-ATUAL       PIC 9(01) VALUE ZEROES.
+       77 CONT-FAIXA        PIC 9(05) VALUE ZEROES.
+       77 SOMASAL-FAIXA     PIC 9(14)V9(2) VALUE ZEROES.
 
        01 CAB-01.
            02 FILLER    PIC X(70) VALUE SPACES.
@@ -50,14 +106,14 @@
        01 CAB-02.
            02 FILLER    PIC X(21) VALUE SPACES.
            02 FILLER    PIC X(22) VALUE "LISTAGEM DOS CLIENTES ".
-           02 FILLER	PIC X(16) VALUE "DO SEXO FEMININO".
-           02 FILLER    PIC X(21) VALUE SPACES.
+           02 SEXO-DESC PIC X(18).
+           02 FILLER    PIC X(19) VALUE SPACES.
 
        01 CAB-03.
            02 FILLER    PIC X(23) VALUE SPACES.
-           02 FILLER    PIC X(23) VALUE "COM SALARIOS SUPERIORES".
-           02 FILLER    PIC X(11) VALUE " A 5.000,00".
-           02 FILLER    PIC X(24) VALUE SPACES.
+           02 FILLER    PIC X(26) VALUE "COM SALARIOS SUPERIORES A ".
+           02 SALARIO-ED PIC ZZ.ZZZ,99.
+           02 FILLER    PIC X(22) VALUE SPACES.
 
        01 CAB-04.
            02 FILLER	PIC X(12) VALUE SPACES.
@@ -89,7 +145,39 @@
            02 FILLER    PIC X(8) VALUE SPACES.
            02 FILLER    PIC X(27) VALUE "TOTAL DE SALARIO:".
            02 FILLER	PIC X(6) VALUE SPACES.
-           02 TOTALSAL  PIC ZZZ.ZZZ.ZZ9,99.                                                                                                                                                                                                                                                                                                                                                                                                     
+           02 TOTALSAL  PIC ZZZ.ZZZ.ZZ9,99.
+
+       01 CAB-07.
+           02 FILLER        PIC X(8)  VALUE SPACES.
+           02 FILLER        PIC X(15) VALUE "SUBTOTAL FAIXA ".
+           02 FAIXA-SUBT    PIC 9(01).
+           02 FILLER        PIC X(2)  VALUE ": ".
+           02 FILLER        PIC X(18) VALUE "QTDE FUNCIONARIOS:".
+           02 CONT-SUBT     PIC ZZZ9.
+           02 FILLER        PIC X(3)  VALUE SPACES.
+           02 FILLER        PIC X(14) VALUE "TOTAL SALARIO:".
+           02 FILLER        PIC X(1)  VALUE SPACES.
+           02 SAL-SUBT      PIC ZZZ.ZZZ.ZZ9,99.
+
+       01 HIST-00.
+           02 FILLER    PIC X(34) VALUE SPACES.
+           02 FILLER    PIC X(30) VALUE "DISTRIBUICAO SALARIAL - CADENT".
+
+       01 HIST-01.
+           02 FILLER    PIC X(30) VALUE "ATE 2.999,99..........: ".
+           02 CONT-FX1-ED PIC ZZZZ9.
+
+       01 HIST-02.
+           02 FILLER    PIC X(30) VALUE "DE 3.000,00 A 4.999,99: ".
+           02 CONT-FX2-ED PIC ZZZZ9.
+
+       01 HIST-03.
+           02 FILLER    PIC X(30) VALUE "DE 5.000,00 A 7.999,99: ".
+           02 CONT-FX3-ED PIC ZZZZ9.
+
+       01 HIST-04.
+           02 FILLER    PIC X(30) VALUE "8.000,00 OU MAIS......: ".
+           02 CONT-FX4-ED PIC ZZZZ9.
 
        PROCEDURE DIVISION.
 
@@ -101,34 +189,130 @@
        STOP RUN.
 
        INICIO.
-           OPEN INPUT CADENT
-                OUTPUT RELSAI.
+           SORT SORTWK4 ON ASCENDING KEY COD-S4
+                USING CADENT
+                GIVING CADENT-ORD.
+           OPEN INPUT CADENT-ORD
+                OUTPUT RELSAI
+                OUTPUT RELHIST.
+           PERFORM LE-PARMENT.
+           PERFORM LE-PARMPAG.
+           PERFORM MONTA-CABECALHO-FILTRO.
            PERFORM LEITURA.
 
+       LE-PARMPAG.
+           OPEN INPUT PARMPAG.
+           IF PARMPAG-STATUS EQUAL "35"
+              DISPLAY "PARMPAG.DAT NAO ENCONTRADO - USANDO PADRAO"
+           ELSE
+              READ PARMPAG
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    IF LINHAS-POR-PAG-PARM NOT EQUAL ZEROES
+                       MOVE LINHAS-POR-PAG-PARM TO PAGLEN-WS
+                    END-IF
+              END-READ
+              CLOSE PARMPAG.
+           COMPUTE CT-LIN = PAGLEN-WS + 1.
+
+       LE-PARMENT.
+           OPEN INPUT PARMENT.
+           IF PARMENT-STATUS EQUAL "35"
+              DISPLAY "PARMENT.DAT NAO ENCONTRADO - USANDO PADRAO"
+           ELSE
+              READ PARMENT
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    MOVE FUNCTION UPPER-CASE(SEXO-PARM) TO SEXO-WS
+                    MOVE SALARIO-PARM TO SALARIO-WS
+              END-READ
+              CLOSE PARMENT.
+
+       MONTA-CABECALHO-FILTRO.
+           MOVE SALARIO-WS TO SALARIO-ED.
+           EVALUATE SEXO-WS
+              WHEN "F" MOVE "DO SEXO FEMININO"  TO SEXO-DESC
+              WHEN "M" MOVE "DO SEXO MASCULINO" TO SEXO-DESC
+              WHEN OTHER MOVE "(AMBOS OS SEXOS)" TO SEXO-DESC
+           END-EVALUATE.
+
        LEITURA.
-           READ CADENT AT END MOVE "SIM" TO FIM-ARQ.
+           READ CADENT-ORD AT END MOVE "SIM" TO FIM-ARQ.
 
        PRINCIPAL.
            PERFORM SELECAO.
+           PERFORM HISTOGRAMA.
            PERFORM LEITURA.
 
+       HISTOGRAMA.
+           EVALUATE TRUE
+              WHEN SALARIO-O LESS THAN 3000,00
+                 ADD 1 TO CONT-FX1
+              WHEN SALARIO-O LESS THAN 5000,00
+                 ADD 1 TO CONT-FX2
+              WHEN SALARIO-O LESS THAN 8000,00
+                 ADD 1 TO CONT-FX3
+              WHEN OTHER
+                 ADD 1 TO CONT-FX4
+           END-EVALUATE.
+
        SELECAO.
-           IF SEXO EQUAL "F" OR "f"  
-              IF SALARIO GREATER THAN 5000 OR SALARIO EQUAL 5000 
+           IF (SEXO-WS EQUAL "A"
+              OR FUNCTION UPPER-CASE(SEXO-O) EQUAL SEXO-WS)
+              AND SALARIO-O NOT LESS THAN SALARIO-WS
+                 PERFORM QUEBRA-FAIXA
                  PERFORM IMPRESSAO.
 
+       QUEBRA-FAIXA.
+           EVALUATE TRUE
+              WHEN COD-O LESS THAN 2000000
+                 MOVE 1 TO FAIXA-ATUAL
+              WHEN COD-O LESS THAN 4000000
+                 MOVE 2 TO FAIXA-ATUAL
+              WHEN COD-O LESS THAN 6000000
+                 MOVE 3 TO FAIXA-ATUAL
+              WHEN OTHER
+                 MOVE 4 TO FAIXA-ATUAL
+           END-EVALUATE.
+           IF PRIMEIRO-REG EQUAL "SIM"
+              MOVE "NAO"        TO PRIMEIRO-REG
+              MOVE FAIXA-ATUAL  TO FAIXA-ANT
+           ELSE
+              IF FAIXA-ATUAL NOT EQUAL FAIXA-ANT
+                 PERFORM SUBTOTAL-FAIXA
+                 MOVE FAIXA-ATUAL TO FAIXA-ANT
+                 MOVE ZEROES      TO CONT-FAIXA
+                 MOVE ZEROES      TO SOMASAL-FAIXA
+                 MOVE 99          TO CT-LIN
+              END-IF.
+
+       SUBTOTAL-FAIXA.
+           MOVE FAIXA-ANT     TO FAIXA-SUBT.
+           MOVE CONT-FAIXA    TO CONT-SUBT.
+           MOVE SOMASAL-FAIXA TO SAL-SUBT.
+           MOVE SPACES        TO REG-REL.
+           WRITE REG-REL FROM CAB-07 AFTER ADVANCING 2 LINES.
+
+       ULTIMO-SUBTOTAL.
+           IF PRIMEIRO-REG NOT EQUAL "SIM"
+              PERFORM SUBTOTAL-FAIXA.
+
        IMPRESSAO.
-           IF CT-LIN GREATER THAN 20
+           IF CT-LIN GREATER THAN PAGLEN-WS
               PERFORM CABECALHO.
            PERFORM IMPDET.
-           
+
 
        IMPDET.
            ADD 1 	 TO SOMACLI.
-           ADD SALARIO   TO SOMASAL.
-           MOVE COD  	 TO COD-REL.
-           MOVE NOME	 TO NOME-REL.
-           MOVE SALARIO  TO SAL-REL.
+           ADD SALARIO-O TO SOMASAL.
+           ADD 1         TO CONT-FAIXA.
+           ADD SALARIO-O TO SOMASAL-FAIXA.
+           MOVE COD-O  	 TO COD-REL.
+           MOVE NOME-O	 TO NOME-REL.
+           MOVE SALARIO-O TO SAL-REL.
            WRITE REG-REL FROM DETALHE AFTER ADVANCING 2 LINES.
            ADD 1         TO CT-LIN.
 
@@ -144,13 +328,27 @@
            MOVE ZEROS TO CT-LIN.
 
        RODAPE.
+           PERFORM ULTIMO-SUBTOTAL.
            MOVE SOMACLI  TO TOTALCLI.
            MOVE SOMASAL  TO TOTALSAL.
            MOVE SPACES	 TO REG-REL.
            WRITE REG-REL FROM CAB-05 AFTER ADVANCING 3 LINES.
            WRITE REG-REL FROM CAB-06 AFTER ADVANCING 1 LINE.
+           PERFORM IMPRIME-HISTOGRAMA.
+
+       IMPRIME-HISTOGRAMA.
+           MOVE CONT-FX1 TO CONT-FX1-ED.
+           MOVE CONT-FX2 TO CONT-FX2-ED.
+           MOVE CONT-FX3 TO CONT-FX3-ED.
+           MOVE CONT-FX4 TO CONT-FX4-ED.
+           MOVE SPACES   TO REG-HIST.
+           WRITE REG-HIST FROM HIST-00 AFTER ADVANCING PAGE.
+           WRITE REG-HIST FROM HIST-01 AFTER ADVANCING 3 LINES.
+           WRITE REG-HIST FROM HIST-02 AFTER ADVANCING 2 LINES.
+           WRITE REG-HIST FROM HIST-03 AFTER ADVANCING 2 LINES.
+           WRITE REG-HIST FROM HIST-04 AFTER ADVANCING 2 LINES.
 
-                
        FIM.
-           CLOSE CADENT
-                 RELSAI.
+           CLOSE CADENT-ORD
+                 RELSAI
+                 RELHIST.
